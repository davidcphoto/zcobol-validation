@@ -1,20 +1,90 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-PROTECTED-DISPLAYS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-OPCAO
+               ASSIGN TO "OPCAO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-OPCAO.
+
+           SELECT CARTAO-TENTATIVAS
+               ASSIGN TO "TPDCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TENTATIVAS.
+
+           SELECT LOG-AUDITORIA-STATUS
+               ASSIGN TO "TPDAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-OPCAO.
+       01  REG-ARQUIVO-OPCAO.
+           05  PERS-STATUS          PIC X(01).
+           05  PERS-OPCAO           PIC 9(01).
+
+       FD  CARTAO-TENTATIVAS.
+       01  REG-CARTAO-TENTATIVAS.
+           05  PARM-MAX-TENTATIVAS  PIC 9(02).
+           05  FILLER               PIC X(78).
+
+       FD  LOG-AUDITORIA-STATUS.
+       01  REG-LOG-AUDITORIA-STATUS PIC X(40).
+
        WORKING-STORAGE SECTION.
+       COPY DECMTRX.
+
+       01  WS-STATUS-OPCAO          PIC XX.
+       01  WS-STATUS-TENTATIVAS     PIC XX.
+       01  WS-STATUS-AUDITORIA      PIC XX.
+
        01 WS-OPCAO PIC 9.
        01 WS-STATUS PIC X.
 
+      * Estado anterior de WS-STATUS, para detectar a transicao para
+      * 'A' registrada por REGISTRAR-AUDITORIA-STATUS-A.
+       01  WS-STATUS-ANTERIOR       PIC X VALUE SPACE.
+
+      * Numero maximo de tentativas de entrada valida (ver
+      * LER-CARTAO-TENTATIVAS); o default preserva o comportamento
+      * historico quando o cartao nao existe.
+       01  WS-MAX-TENTATIVAS        PIC 9(02) VALUE 3.
+       01  WS-TENTATIVA             PIC 9(02) VALUE ZEROS.
+       01  WS-OPCAO-OK              PIC X VALUE 'N'.
+           88  OPCAO-VALIDA         VALUE 'S'.
+
+       01  WS-MENSAGEM-DECISAO      PIC X(30) VALUE SPACES.
+
+       01  WS-LINHA-AUDITORIA.
+           05  AUD-PROGRAMA         PIC X(20)
+                                    VALUE 'TEST-PROTECTED-DISP'.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AUD-EVENTO           PIC X(18)
+                                    VALUE 'STATUS-A-DETECTED'.
+
        PROCEDURE DIVISION.
 
+       MAIN-LOGIC.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LER-CARTAO-TENTATIVAS.
+           PERFORM ABRIR-ARQUIVOS-TPD.
+
       * DISPLAY desprotegido - deve gerar warning
            DISPLAY 'Inicio do programa'.
 
+           PERFORM OBTER-OPCAO-INTERATIVA.
+
       * DISPLAY protegido por IF - não deve gerar warning
            IF WS-STATUS = 'A'
+               IF WS-STATUS-ANTERIOR NOT = 'A'
+                   PERFORM REGISTRAR-AUDITORIA-STATUS-A
+               END-IF
                DISPLAY 'Status ativo'
            END-IF.
+           MOVE WS-STATUS TO WS-STATUS-ANTERIOR.
 
       * DISPLAY protegido por EVALUATE - não deve gerar warning
            EVALUATE WS-OPCAO
@@ -26,20 +96,138 @@
                    DISPLAY 'Opcao invalida'
            END-EVALUATE.
 
-      * DISPLAY protegido por EVALUATE aninhado - não deve gerar warning
-           EVALUATE TRUE
-               WHEN WS-STATUS = 'A'
-                   EVALUATE WS-OPCAO
-                       WHEN 1
-                           DISPLAY 'Status A, Opcao 1'
-                       WHEN OTHER
-                           DISPLAY 'Status A, outra opcao'
-                   END-EVALUATE
-               WHEN OTHER
-                   DISPLAY 'Outro status'
-           END-EVALUATE.
+      * Antigo EVALUATE TRUE / EVALUATE aninhado substituido pela
+      * busca na matriz de decisao status x opcao (DECMTRX).
+           PERFORM RESOLVER-DECISAO-MATRIZ.
+           DISPLAY WS-MENSAGEM-DECISAO.
 
       * DISPLAY desprotegido - deve gerar warning
            DISPLAY 'Fim do programa'.
 
+           PERFORM FECHAR-ARQUIVOS-TPD.
            STOP RUN.
+
+      *----------------------------------------------------------*
+      *    LER-CARTAO-TENTATIVAS                                    *
+      *----------------------------------------------------------*
+       LER-CARTAO-TENTATIVAS.
+           OPEN INPUT CARTAO-TENTATIVAS.
+           IF WS-STATUS-TENTATIVAS = '00'
+               READ CARTAO-TENTATIVAS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-MAX-TENTATIVAS NOT = ZEROS
+                           MOVE PARM-MAX-TENTATIVAS TO WS-MAX-TENTATIVAS
+                       END-IF
+               END-READ
+               CLOSE CARTAO-TENTATIVAS
+           END-IF.
+
+       LER-CARTAO-TENTATIVAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    ABRIR-ARQUIVOS-TPD / FECHAR-ARQUIVOS-TPD                 *
+      *----------------------------------------------------------*
+       ABRIR-ARQUIVOS-TPD.
+           OPEN EXTEND ARQUIVO-OPCAO.
+           IF WS-STATUS-OPCAO NOT = '00'
+               CLOSE ARQUIVO-OPCAO
+               OPEN OUTPUT ARQUIVO-OPCAO
+           END-IF.
+           OPEN EXTEND LOG-AUDITORIA-STATUS.
+           IF WS-STATUS-AUDITORIA NOT = '00'
+               CLOSE LOG-AUDITORIA-STATUS
+               OPEN OUTPUT LOG-AUDITORIA-STATUS
+           END-IF.
+
+       ABRIR-ARQUIVOS-TPD-EXIT.
+           EXIT.
+
+       FECHAR-ARQUIVOS-TPD.
+           CLOSE ARQUIVO-OPCAO.
+           CLOSE LOG-AUDITORIA-STATUS.
+
+       FECHAR-ARQUIVOS-TPD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    OBTER-OPCAO-INTERATIVA                                   *
+      *    Substitui WS-OPCAO/WS-STATUS nunca inicializados por     *
+      *    uma entrada real de terminal, com nova tentativa ate     *
+      *    WS-MAX-TENTATIVAS e a escolha persistida em OPCAO.DAT.   *
+      *----------------------------------------------------------*
+       OBTER-OPCAO-INTERATIVA.
+           MOVE ZEROS TO WS-TENTATIVA.
+           MOVE 'N' TO WS-OPCAO-OK.
+           PERFORM ACEITAR-OPCAO-USUARIO
+               UNTIL OPCAO-VALIDA OR WS-TENTATIVA >= WS-MAX-TENTATIVAS.
+
+           IF NOT OPCAO-VALIDA
+               DISPLAY 'NUMERO MAXIMO DE TENTATIVAS EXCEDIDO'
+               MOVE 8 TO RETURN-CODE
+               MOVE ZERO TO WS-OPCAO
+           END-IF.
+
+           PERFORM GRAVAR-OPCAO-PERSISTIDA.
+
+       OBTER-OPCAO-INTERATIVA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    ACEITAR-OPCAO-USUARIO                                    *
+      *----------------------------------------------------------*
+       ACEITAR-OPCAO-USUARIO.
+           ADD 1 TO WS-TENTATIVA.
+           DISPLAY 'INFORME O STATUS (A/I): '.
+           ACCEPT WS-STATUS.
+           DISPLAY 'INFORME A OPCAO (1-2): '.
+           ACCEPT WS-OPCAO.
+           IF WS-OPCAO = 1 OR WS-OPCAO = 2
+               MOVE 'S' TO WS-OPCAO-OK
+           ELSE
+               DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+           END-IF.
+
+       ACEITAR-OPCAO-USUARIO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-OPCAO-PERSISTIDA                                  *
+      *----------------------------------------------------------*
+       GRAVAR-OPCAO-PERSISTIDA.
+           MOVE WS-STATUS TO PERS-STATUS.
+           MOVE WS-OPCAO  TO PERS-OPCAO.
+           WRITE REG-ARQUIVO-OPCAO.
+
+       GRAVAR-OPCAO-PERSISTIDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    REGISTRAR-AUDITORIA-STATUS-A                             *
+      *----------------------------------------------------------*
+       REGISTRAR-AUDITORIA-STATUS-A.
+           WRITE REG-LOG-AUDITORIA-STATUS FROM WS-LINHA-AUDITORIA.
+
+       REGISTRAR-AUDITORIA-STATUS-A-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    RESOLVER-DECISAO-MATRIZ                                  *
+      *----------------------------------------------------------*
+       RESOLVER-DECISAO-MATRIZ.
+           MOVE SPACES TO WS-MENSAGEM-DECISAO.
+           SET MTX-IDX TO 1.
+           SEARCH MTX-ENTRADA
+               AT END
+                   CONTINUE
+               WHEN (MTX-CORINGA-STATUS (MTX-IDX) = 'S'
+                        OR MTX-STATUS (MTX-IDX) = WS-STATUS)
+                    AND (MTX-CORINGA-OPCAO (MTX-IDX) = 'S'
+                        OR MTX-OPCAO (MTX-IDX) = WS-OPCAO)
+                   MOVE MTX-MENSAGEM (MTX-IDX) TO WS-MENSAGEM-DECISAO
+           END-SEARCH.
+
+       RESOLVER-DECISAO-MATRIZ-EXIT.
+           EXIT.
