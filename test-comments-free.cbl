@@ -1,16 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-COMMENTS-FREE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-WORKFLOW
+               ASSIGN TO "WORKFLOW.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-WORKFLOW.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-WORKFLOW.
+       01  REG-WORKFLOW.
+           05  WF-CODIGO            PIC X(10).
+           05  FILLER               PIC X(70).
+
        WORKING-STORAGE SECTION.
+       01  WS-STATUS-WORKFLOW       PIC XX.
+       01  WS-EOF-WORKFLOW          PIC X VALUE 'N'.
+
       * Esta variável está comentada e não deve ser validada
       * 01 VARIAVEL-COMENTADA PIC X(10).
 
       * Nível 88 comentado
       * 88 CONDICAO-COMENTADA VALUE 'S'.
 
+      * VARIAVEL-VALIDA guarda o estado de um item de workflow lido
+      * de WORKFLOW.DAT: 'S' concluido, 'A' em andamento, qualquer
+      * outro valor (inclusive SPACES) pendente.
        01 VARIAVEL-VALIDA PIC X(10).
           88 CONDICAO-VALIDA VALUE 'S'.
+          88 CONDICAO-EM-ANDAMENTO VALUE 'A'.
 
       * Esta variável também está comentada
       *01 OUTRA-COMENTADA PIC 9(05).
@@ -23,5 +44,39 @@
       *    MOVE 'X' TO VARIAVEL-COMENTADA
       * END-IF.
 
+       MAIN-LOGIC.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT ARQUIVO-WORKFLOW.
+           IF WS-STATUS-WORKFLOW = '00'
+               PERFORM UNTIL WS-EOF-WORKFLOW = 'S'
+                   READ ARQUIVO-WORKFLOW
+                       AT END
+                           MOVE 'S' TO WS-EOF-WORKFLOW
+                       NOT AT END
+                           MOVE WF-CODIGO TO VARIAVEL-VALIDA
+                           PERFORM PROCESSAR-ITEM-WORKFLOW
+                   END-READ
+               END-PERFORM
+               CLOSE ARQUIVO-WORKFLOW
+           END-IF.
+
            DISPLAY 'Teste OK'.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-ITEM-WORKFLOW                                  *
+      *    Branching real sobre CONDICAO-VALIDA / CONDICAO-EM-      *
+      *    ANDAMENTO para cada item lido de ARQUIVO-WORKFLOW.       *
+      *----------------------------------------------------------*
+       PROCESSAR-ITEM-WORKFLOW.
+           EVALUATE TRUE
+               WHEN CONDICAO-VALIDA
+                   DISPLAY 'ITEM CONCLUIDO: ' VARIAVEL-VALIDA
+               WHEN CONDICAO-EM-ANDAMENTO
+                   DISPLAY 'ITEM EM ANDAMENTO: ' VARIAVEL-VALIDA
+               WHEN OTHER
+                   DISPLAY 'ITEM PENDENTE: ' VARIAVEL-VALIDA
+           END-EVALUATE.
+
+       PROCESSAR-ITEM-WORKFLOW-EXIT.
+           EXIT.
