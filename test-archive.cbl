@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTARCH.
+
+      *----------------------------------------------------------*
+      *    TESTARCH                                            *
+      *    Arquiva ENTRADA.DAT, SAIDA.DAT e COMPLETO.DAT de        *
+      *    TESTFILE ao final de cada carga, no estilo GDG: cada    *
+      *    execucao grava uma nova geracao numerada (ENTRG001.DAT, *
+      *    ENTRG002.DAT, ...), preservando o historico de arquivos *
+      *    de entrada/saida sem sobrescrever a geracao anterior.   *
+      *    O numero da ultima geracao fica em ARCHCTL.DAT. Nomes   *
+      *    de dataset real (HLQ.NOME.Gnnnnvnn) nao se aplicam a    *
+      *    arquivos LINE SEQUENTIAL avulsos deste ambiente, entao  *
+      *    a geracao e codificada no proprio nome do arquivo,      *
+      *    mantendo o padrao 8.3 usado no restante do sistema.     *
+      *    Ao ultrapassar a geracao 999, a numeracao volta para    *
+      *    001 (equivalente ao LIMIT/SCRATCH de um GDG real).      *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARTAO-ARCHIVE-CTL
+               ASSIGN TO "ARCHCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ARCHIVE-CTL.
+
+           SELECT ARQUIVO-ENTRADA-ORIGEM
+               ASSIGN TO "ENTRADA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA-ORIG.
+
+           SELECT ARQUIVO-SAIDA-ORIGEM
+               ASSIGN TO "SAIDA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SAIDA-ORIG.
+
+      *    COMPLETO.DAT e indexado em TESTFILE (ver COMPLETO-CHAVE) -
+      *    arquivado aqui preservando a mesma organizacao e chave,
+      *    em vez de uma copia sequencial de texto.
+           SELECT ARQUIVO-COMPLETO-ORIGEM
+               ASSIGN TO "COMPLETO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS COMPLETO-CHAVE-ORIGEM
+               FILE STATUS IS WS-STATUS-COMPLETO-ORIG.
+
+      *    Nomes de geracao montados em MONTAR-NOMES-GERACAO antes
+      *    da abertura de cada arquivo de destino (ASSIGN dinamico).
+           SELECT ARQUIVO-ENTRADA-GERACAO
+               ASSIGN TO WS-NOME-GERACAO-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA-GER.
+
+           SELECT ARQUIVO-SAIDA-GERACAO
+               ASSIGN TO WS-NOME-GERACAO-SAIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SAIDA-GER.
+
+           SELECT ARQUIVO-COMPLETO-GERACAO
+               ASSIGN TO WS-NOME-GERACAO-COMPLETO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS COMPLETO-CHAVE-GERACAO
+               FILE STATUS IS WS-STATUS-COMPLETO-GER.
+
+           COPY EXCPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARTAO-ARCHIVE-CTL.
+       01  REG-ARCHIVE-CTL.
+           05  CTL-GERACAO-ATUAL    PIC 9(03).
+           05  FILLER               PIC X(77).
+
+       FD  ARQUIVO-ENTRADA-ORIGEM.
+       01  REG-ENTRADA-ORIGEM      PIC X(100).
+
+       FD  ARQUIVO-SAIDA-ORIGEM.
+       01  REG-SAIDA-ORIGEM        PIC X(100).
+
+       FD  ARQUIVO-COMPLETO-ORIGEM.
+       01  REG-COMPLETO-ORIGEM.
+           05  COMPLETO-CHAVE-ORIGEM  PIC X(10).
+           05  CAMPO-COMPLETO-ORIGEM  PIC X(90).
+
+       FD  ARQUIVO-ENTRADA-GERACAO.
+       01  REG-ENTRADA-GERACAO     PIC X(100).
+
+       FD  ARQUIVO-SAIDA-GERACAO.
+       01  REG-SAIDA-GERACAO       PIC X(100).
+
+       FD  ARQUIVO-COMPLETO-GERACAO.
+       01  REG-COMPLETO-GERACAO.
+           05  COMPLETO-CHAVE-GERACAO  PIC X(10).
+           05  CAMPO-COMPLETO-GERACAO  PIC X(90).
+
+       COPY EXCPFD.
+
+       WORKING-STORAGE SECTION.
+       COPY EXCPWS.
+
+       01  WS-STATUS-ARCHIVE-CTL    PIC XX.
+       01  WS-STATUS-ENTRADA-ORIG   PIC XX.
+       01  WS-STATUS-SAIDA-ORIG     PIC XX.
+       01  WS-STATUS-COMPLETO-ORIG  PIC XX.
+       01  WS-STATUS-ENTRADA-GER    PIC XX.
+       01  WS-STATUS-SAIDA-GER      PIC XX.
+       01  WS-STATUS-COMPLETO-GER   PIC XX.
+
+       01  WS-GERACAO-ATUAL         PIC 9(03) VALUE ZEROS.
+       01  WS-GERACAO-EDITADA       PIC 9(03).
+
+       01  WS-NOME-GERACAO-ENTRADA  PIC X(12).
+       01  WS-NOME-GERACAO-SAIDA    PIC X(12).
+       01  WS-NOME-GERACAO-COMPLETO PIC X(12).
+
+       01  WS-EOF-COPIA             PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LER-GERACAO-ANTERIOR.
+           ADD 1 TO WS-GERACAO-ATUAL.
+           IF WS-GERACAO-ATUAL > 999
+               MOVE 1 TO WS-GERACAO-ATUAL
+           END-IF.
+           PERFORM MONTAR-NOMES-GERACAO.
+
+           PERFORM ARQUIVAR-ENTRADA.
+           PERFORM ARQUIVAR-SAIDA.
+           PERFORM ARQUIVAR-COMPLETO.
+
+           PERFORM GRAVAR-GERACAO-ATUAL.
+
+           DISPLAY 'TESTARCH GERACAO GRAVADA...: '
+                   WS-GERACAO-ATUAL.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    LER-GERACAO-ANTERIOR                                    *
+      *    Sem ARCHCTL.DAT, comeca da geracao zero (a proxima      *
+      *    geracao gravada sera a 001).                            *
+      *----------------------------------------------------------*
+       LER-GERACAO-ANTERIOR.
+           OPEN INPUT CARTAO-ARCHIVE-CTL.
+           IF WS-STATUS-ARCHIVE-CTL = '00'
+               READ CARTAO-ARCHIVE-CTL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-GERACAO-ATUAL TO WS-GERACAO-ATUAL
+               END-READ
+               CLOSE CARTAO-ARCHIVE-CTL
+           END-IF.
+
+       LER-GERACAO-ANTERIOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    MONTAR-NOMES-GERACAO                                    *
+      *    Monta os nomes de arquivo de geracao no padrao 8.3,     *
+      *    ex.: ENTRG001.DAT, SAIDG001.DAT, CMPLG001.DAT.          *
+      *----------------------------------------------------------*
+       MONTAR-NOMES-GERACAO.
+           MOVE WS-GERACAO-ATUAL TO WS-GERACAO-EDITADA.
+
+           STRING 'ENTRG' WS-GERACAO-EDITADA '.DAT'
+               DELIMITED BY SIZE
+               INTO WS-NOME-GERACAO-ENTRADA
+           END-STRING.
+
+           STRING 'SAIDG' WS-GERACAO-EDITADA '.DAT'
+               DELIMITED BY SIZE
+               INTO WS-NOME-GERACAO-SAIDA
+           END-STRING.
+
+           STRING 'CMPLG' WS-GERACAO-EDITADA '.DAT'
+               DELIMITED BY SIZE
+               INTO WS-NOME-GERACAO-COMPLETO
+           END-STRING.
+
+       MONTAR-NOMES-GERACAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    ARQUIVAR-ENTRADA                                        *
+      *----------------------------------------------------------*
+       ARQUIVAR-ENTRADA.
+           MOVE 'N' TO WS-EOF-COPIA.
+           OPEN INPUT ARQUIVO-ENTRADA-ORIGEM.
+           IF WS-STATUS-ENTRADA-ORIG NOT = '00'
+               MOVE 'S' TO WS-EOF-COPIA
+           ELSE
+               OPEN OUTPUT ARQUIVO-ENTRADA-GERACAO
+               IF WS-STATUS-ENTRADA-GER NOT = '00'
+                   MOVE 'TESTARCH'      TO WS-EXC-PROGRAMA
+                   MOVE 'ARQUIVAR-ENTRADA'  TO WS-EXC-PARAGRAFO
+                   MOVE WS-STATUS-ENTRADA-GER TO WS-EXC-CODIGO
+                   MOVE 'ERRO ABERTURA GERACAO ENTRADA'
+                       TO WS-EXC-MENSAGEM
+                   PERFORM GRAVAR-EXCECAO-GERAL
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM COPIAR-LINHA-ENTRADA UNTIL WS-EOF-COPIA = 'S'
+               CLOSE ARQUIVO-ENTRADA-ORIGEM
+               CLOSE ARQUIVO-ENTRADA-GERACAO
+           END-IF.
+
+       ARQUIVAR-ENTRADA-EXIT.
+           EXIT.
+
+       COPIAR-LINHA-ENTRADA.
+           READ ARQUIVO-ENTRADA-ORIGEM
+               AT END
+                   MOVE 'S' TO WS-EOF-COPIA
+               NOT AT END
+                   WRITE REG-ENTRADA-GERACAO
+                       FROM REG-ENTRADA-ORIGEM
+           END-READ.
+
+       COPIAR-LINHA-ENTRADA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    ARQUIVAR-SAIDA                                          *
+      *----------------------------------------------------------*
+       ARQUIVAR-SAIDA.
+           MOVE 'N' TO WS-EOF-COPIA.
+           OPEN INPUT ARQUIVO-SAIDA-ORIGEM.
+           IF WS-STATUS-SAIDA-ORIG NOT = '00'
+               MOVE 'S' TO WS-EOF-COPIA
+           ELSE
+               OPEN OUTPUT ARQUIVO-SAIDA-GERACAO
+               IF WS-STATUS-SAIDA-GER NOT = '00'
+                   MOVE 'TESTARCH'      TO WS-EXC-PROGRAMA
+                   MOVE 'ARQUIVAR-SAIDA'    TO WS-EXC-PARAGRAFO
+                   MOVE WS-STATUS-SAIDA-GER TO WS-EXC-CODIGO
+                   MOVE 'ERRO ABERTURA GERACAO SAIDA'
+                       TO WS-EXC-MENSAGEM
+                   PERFORM GRAVAR-EXCECAO-GERAL
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM COPIAR-LINHA-SAIDA UNTIL WS-EOF-COPIA = 'S'
+               CLOSE ARQUIVO-SAIDA-ORIGEM
+               CLOSE ARQUIVO-SAIDA-GERACAO
+           END-IF.
+
+       ARQUIVAR-SAIDA-EXIT.
+           EXIT.
+
+       COPIAR-LINHA-SAIDA.
+           READ ARQUIVO-SAIDA-ORIGEM
+               AT END
+                   MOVE 'S' TO WS-EOF-COPIA
+               NOT AT END
+                   WRITE REG-SAIDA-GERACAO
+                       FROM REG-SAIDA-ORIGEM
+           END-READ.
+
+       COPIAR-LINHA-SAIDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    ARQUIVAR-COMPLETO                                       *
+      *    COMPLETO.DAT e indexado em TESTFILE, mas aqui e lido    *
+      *    apenas como texto sequencial para fins de copia de      *
+      *    arquivo - nao ha necessidade de acesso por chave.       *
+      *----------------------------------------------------------*
+       ARQUIVAR-COMPLETO.
+           MOVE 'N' TO WS-EOF-COPIA.
+           OPEN INPUT ARQUIVO-COMPLETO-ORIGEM.
+           IF WS-STATUS-COMPLETO-ORIG NOT = '00'
+               MOVE 'S' TO WS-EOF-COPIA
+           ELSE
+               OPEN OUTPUT ARQUIVO-COMPLETO-GERACAO
+               IF WS-STATUS-COMPLETO-GER NOT = '00'
+                   MOVE 'TESTARCH'      TO WS-EXC-PROGRAMA
+                   MOVE 'ARQUIVAR-COMPLETO' TO WS-EXC-PARAGRAFO
+                   MOVE WS-STATUS-COMPLETO-GER TO WS-EXC-CODIGO
+                   MOVE 'ERRO ABERTURA GERACAO COMPLETO'
+                       TO WS-EXC-MENSAGEM
+                   PERFORM GRAVAR-EXCECAO-GERAL
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM COPIAR-LINHA-COMPLETO UNTIL WS-EOF-COPIA = 'S'
+               CLOSE ARQUIVO-COMPLETO-ORIGEM
+               CLOSE ARQUIVO-COMPLETO-GERACAO
+           END-IF.
+
+       ARQUIVAR-COMPLETO-EXIT.
+           EXIT.
+
+       COPIAR-LINHA-COMPLETO.
+           READ ARQUIVO-COMPLETO-ORIGEM NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-COPIA
+               NOT AT END
+                   MOVE COMPLETO-CHAVE-ORIGEM
+                       TO COMPLETO-CHAVE-GERACAO
+                   MOVE CAMPO-COMPLETO-ORIGEM
+                       TO CAMPO-COMPLETO-GERACAO
+                   WRITE REG-COMPLETO-GERACAO
+           END-READ.
+
+       COPIAR-LINHA-COMPLETO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-GERACAO-ATUAL                                    *
+      *----------------------------------------------------------*
+       GRAVAR-GERACAO-ATUAL.
+           OPEN OUTPUT CARTAO-ARCHIVE-CTL.
+           IF WS-STATUS-ARCHIVE-CTL NOT = '00'
+               MOVE 'TESTARCH'         TO WS-EXC-PROGRAMA
+               MOVE 'GRAVAR-GERACAO-ATUAL' TO WS-EXC-PARAGRAFO
+               MOVE WS-STATUS-ARCHIVE-CTL  TO WS-EXC-CODIGO
+               MOVE 'ERRO ABERTURA ARCHCTL.DAT' TO WS-EXC-MENSAGEM
+               PERFORM GRAVAR-EXCECAO-GERAL
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-GERACAO-ATUAL TO CTL-GERACAO-ATUAL.
+           WRITE REG-ARCHIVE-CTL.
+           CLOSE CARTAO-ARCHIVE-CTL.
+
+       GRAVAR-GERACAO-ATUAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-EXCECAO-GERAL                                    *
+      *    Log de excecoes compartilhado (EXCPPRC).                *
+      *----------------------------------------------------------*
+       COPY EXCPPRC.
