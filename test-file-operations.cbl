@@ -14,14 +14,41 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-STATUS-SAIDA.
 
+      *    Reorganizado como indexado (VSAM KSDS) para permitir
+      *    consulta avulsa por chave, sem exigir varredura
+      *    sequencial completa do arquivo.
            SELECT ARQUIVO-COMPLETO
                ASSIGN TO "COMPLETO.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMPLETO-CHAVE
                FILE STATUS IS WS-STATUS-COMPLETO.
 
-           SELECT ARQUIVO-SEM-NADA
+           SELECT OPTIONAL ARQUIVO-SEM-NADA
                ASSIGN TO "SEMNADA.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SEM-NADA.
+
+           SELECT ARQUIVO-REJEITADOS
+               ASSIGN TO "REJEITAD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJEITADOS.
+
+           SELECT ARQUIVO-CHECKPOINT
+               ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
+
+      *    Total de controle de registros gravados em ARQUIVO-SAIDA,
+      *    para a reconciliacao de fim de dia com CURSOR-COMPLETO de
+      *    TESTCURSOR (ver TEST-RECONCILE).
+           SELECT CONTROLE-ARQUIVO
+               ASSIGN TO "FILECTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROLE-ARQ.
+
+           COPY EXCPSEL.
+           COPY RUNMDSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,37 +59,409 @@
        FD  ARQUIVO-SAIDA.
        01  REG-SAIDA.
            05  CAMPO-SAIDA          PIC X(100).
+       01  REG-SAIDA-TRAILER.
+           05  TRAILER-IDENTIFICADOR PIC X(10).
+           05  TRAILER-QTD-REGISTROS PIC 9(09).
+           05  FILLER                PIC X(81).
 
+      *    Chave de 10 posicoes usada para acesso indexado; os 90
+      *    bytes restantes preservam o conteudo original do
+      *    registro completo.
        FD  ARQUIVO-COMPLETO.
        01  REG-COMPLETO.
-           05  CAMPO-COMPLETO       PIC X(100).
+           05  COMPLETO-CHAVE       PIC X(10).
+           05  CAMPO-COMPLETO       PIC X(90).
 
        FD  ARQUIVO-SEM-NADA.
        01  REG-SEM-NADA.
            05  CAMPO-SEM-NADA       PIC X(100).
 
+       FD  ARQUIVO-REJEITADOS.
+       01  REG-REJEITADO.
+           05  REJ-CAMPO            PIC X(100).
+           05  REJ-STATUS           PIC XX.
+
+       FD  ARQUIVO-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CKPT-CHAVE           PIC X(100).
+           05  CKPT-CONTADOR        PIC 9(09).
+           05  CKPT-CONTADOR-SAIDA  PIC 9(09).
+
+       FD  CONTROLE-ARQUIVO.
+       01  REG-CONTROLE-ARQUIVO.
+           05  CTL-ARQ-IDENTIFICADOR PIC X(15).
+           05  CTL-ARQ-QTD-SAIDA     PIC 9(09).
+           05  FILLER                PIC X(56).
+
+       COPY EXCPFD.
+       COPY RUNMDFD.
+
        WORKING-STORAGE SECTION.
+       COPY FSTATCOD.
+       COPY EXCPWS.
+       COPY RUNMDWS.
+
        01  WS-STATUS-ENTRADA        PIC XX.
        01  WS-STATUS-SAIDA          PIC XX.
        01  WS-STATUS-COMPLETO       PIC XX.
+       01  WS-STATUS-SEM-NADA       PIC XX.
+       01  WS-STATUS-REJEITADOS     PIC XX.
+       01  WS-STATUS-CHECKPOINT     PIC XX.
        01  WS-EOF                   PIC X VALUE 'N'.
+       01  WS-EOF-CHECKPOINT        PIC X VALUE 'N'.
+       01  WS-EXISTE-CHECKPOINT     PIC X VALUE 'N'.
+
+       01  WS-CONTADOR-ENTRADA      PIC 9(09) VALUE ZEROS.
+       01  WS-CONTADOR-SAIDA        PIC 9(09) VALUE ZEROS.
+       01  WS-CONTADOR-REJEITADOS   PIC 9(09) VALUE ZEROS.
+       01  WS-CONTADOR-DESDE-CKPT   PIC 9(09) VALUE ZEROS.
+       01  WS-CHECKPOINT-INTERVALO  PIC 9(09) VALUE 1000.
+       01  WS-CONTADOR-INICIAL      PIC 9(09) VALUE ZEROS.
+       01  WS-CONTADOR-SAIDA-INICIAL PIC 9(09) VALUE ZEROS.
+       01  WS-STATUS-CONTROLE-ARQ   PIC XX.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *    ARQUIVO-COMPLETO tem todas as operações
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LER-MODO-EXECUCAO.
+           IF MODO-FIM-DE-MES
+               COMPUTE WS-CHECKPOINT-INTERVALO =
+                   WS-CHECKPOINT-INTERVALO * 5
+               DISPLAY 'TESTFILE PROCESSAMENTO DE FIM DE MES'
+           END-IF.
+           PERFORM PROCESSAR-ARQUIVO-SEM-NADA.
+           PERFORM PROCESSAR-ARQUIVO-COMPLETO.
+           PERFORM BUSCAR-COMPLETO-POR-CHAVE.
+           PERFORM LER-CHECKPOINT-ANTERIOR.
+           PERFORM PROCESSAR-ENTRADA-SAIDA.
+
+      *    Convencao de RETURN-CODE padronizada com TESTLINKAGE e
+      *    TESTPROG: 0=sucesso, 4=aviso (rejeitados), 8=validacao,
+      *    12=erro fatal de I/O (ja tratado em cada paragrafo acima).
+           IF RETURN-CODE = 0 AND WS-CONTADOR-REJEITADOS > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-ARQUIVO-COMPLETO                              *
+      *    Mantem a leitura original de teste (primeiro registro) *
+      *    e demonstra a consulta avulsa por chave que o arquivo   *
+      *    indexado agora permite.                                 *
+      *----------------------------------------------------------*
+       PROCESSAR-ARQUIVO-COMPLETO.
            OPEN INPUT ARQUIVO-COMPLETO.
-           READ ARQUIVO-COMPLETO
-               AT END
-                   MOVE 'S' TO WS-EOF
-           END-READ.
-           CLOSE ARQUIVO-COMPLETO.
+           IF WS-STATUS-COMPLETO = '00'
+               READ ARQUIVO-COMPLETO NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-EOF
+               END-READ
+               MOVE 'ARQUIVO-COMPLETO'    TO WS-FSTAT-CONTEXTO
+               MOVE WS-STATUS-COMPLETO    TO WS-FILE-STATUS-GENERICA
+               PERFORM TRATAR-STATUS-ARQUIVO-GENERICO
+               CLOSE ARQUIVO-COMPLETO
+           ELSE
+               MOVE 'TESTFILE'            TO WS-EXC-PROGRAMA
+               MOVE 'PROCESSAR-ARQUIVO-COMPLETO' TO WS-EXC-PARAGRAFO
+               MOVE WS-STATUS-COMPLETO    TO WS-EXC-CODIGO
+               MOVE 'ERRO ABERTURA COMPLETO.DAT' TO WS-EXC-MENSAGEM
+               PERFORM GRAVAR-EXCECAO-GERAL
+               MOVE 'ARQUIVO-COMPLETO'    TO WS-FSTAT-CONTEXTO
+               MOVE WS-STATUS-COMPLETO    TO WS-FILE-STATUS-GENERICA
+               PERFORM TRATAR-STATUS-ARQUIVO-GENERICO
+           END-IF.
+
+       PROCESSAR-ARQUIVO-COMPLETO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    BUSCAR-COMPLETO-POR-CHAVE                                *
+      *    Consulta avulsa de um registro de ARQUIVO-COMPLETO      *
+      *    pela chave, sem varrer o arquivo inteiro. Usa a chave   *
+      *    ja deixada em COMPLETO-CHAVE pela leitura sequencial de *
+      *    PROCESSAR-ARQUIVO-COMPLETO como criterio de exemplo.    *
+      *----------------------------------------------------------*
+       BUSCAR-COMPLETO-POR-CHAVE.
+           OPEN INPUT ARQUIVO-COMPLETO.
+           IF WS-STATUS-COMPLETO = '00'
+               READ ARQUIVO-COMPLETO
+                   KEY IS COMPLETO-CHAVE
+                   INVALID KEY
+                       DISPLAY 'TESTFILE CONSULTA AVULSA - CHAVE '
+                               'NAO ENCONTRADA: ' COMPLETO-CHAVE
+                   NOT INVALID KEY
+                       DISPLAY 'TESTFILE CONSULTA AVULSA - REGISTRO '
+                               'ENCONTRADO: ' CAMPO-COMPLETO
+               END-READ
+               CLOSE ARQUIVO-COMPLETO
+           END-IF.
+
+       BUSCAR-COMPLETO-POR-CHAVE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-ARQUIVO-SEM-NADA                               *
+      *    ARQUIVO-SEM-NADA agora reporta status de I/O como os   *
+      *    demais arquivos, para que um erro de OPEN/READ aborte   *
+      *    o job em vez de passar despercebido.                    *
+      *----------------------------------------------------------*
+       PROCESSAR-ARQUIVO-SEM-NADA.
+           OPEN INPUT ARQUIVO-SEM-NADA.
+           IF WS-STATUS-SEM-NADA NOT = '00' AND WS-STATUS-SEM-NADA
+                                                 NOT = '05'
+               DISPLAY 'TESTFILE ERRO ABERTURA SEMNADA.DAT STATUS='
+                       WS-STATUS-SEM-NADA
+               MOVE 'TESTFILE'          TO WS-EXC-PROGRAMA
+               MOVE 'PROCESSAR-ARQUIVO-SEM-NADA' TO WS-EXC-PARAGRAFO
+               MOVE WS-STATUS-SEM-NADA  TO WS-EXC-CODIGO
+               MOVE 'ERRO ABERTURA SEMNADA.DAT' TO WS-EXC-MENSAGEM
+               PERFORM GRAVAR-EXCECAO-GERAL
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-STATUS-SEM-NADA = '00'
+               READ ARQUIVO-SEM-NADA
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-STATUS-SEM-NADA NOT = '00' AND WS-STATUS-SEM-NADA
+                                                     NOT = '10'
+                   DISPLAY 'TESTFILE ERRO LEITURA SEMNADA.DAT STATUS='
+                           WS-STATUS-SEM-NADA
+                   MOVE 'TESTFILE'      TO WS-EXC-PROGRAMA
+                   MOVE 'PROCESSAR-ARQUIVO-SEM-NADA' TO WS-EXC-PARAGRAFO
+                   MOVE WS-STATUS-SEM-NADA TO WS-EXC-CODIGO
+                   MOVE 'ERRO LEITURA SEMNADA.DAT' TO WS-EXC-MENSAGEM
+                   PERFORM GRAVAR-EXCECAO-GERAL
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               CLOSE ARQUIVO-SEM-NADA
+           END-IF.
+
+       PROCESSAR-ARQUIVO-SEM-NADA-EXIT.
+           EXIT.
 
-      *    ARQUIVO-ENTRADA só tem OPEN (falta CLOSE e READ)
+      *----------------------------------------------------------*
+      *    LER-CHECKPOINT-ANTERIOR                                 *
+      *    Suporte a checkpoint/restart: se um checkpoint de uma   *
+      *    execucao anterior existir, recupera quantos registros   *
+      *    de ARQUIVO-ENTRADA ja foram processados para que o      *
+      *    restart nao reprocesse o arquivo inteiro.               *
+      *----------------------------------------------------------*
+       LER-CHECKPOINT-ANTERIOR.
+           OPEN INPUT ARQUIVO-CHECKPOINT.
+           IF WS-STATUS-CHECKPOINT = '00'
+               PERFORM UNTIL WS-EOF-CHECKPOINT = 'S'
+                   READ ARQUIVO-CHECKPOINT
+                       AT END
+                           MOVE 'S' TO WS-EOF-CHECKPOINT
+                       NOT AT END
+                           MOVE 'S' TO WS-EXISTE-CHECKPOINT
+                           MOVE CKPT-CONTADOR TO WS-CONTADOR-INICIAL
+                           MOVE CKPT-CONTADOR-SAIDA
+                               TO WS-CONTADOR-SAIDA-INICIAL
+                   END-READ
+               END-PERFORM
+               CLOSE ARQUIVO-CHECKPOINT
+           END-IF.
+
+       LER-CHECKPOINT-ANTERIOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-ENTRADA-SAIDA                                  *
+      *    Le ARQUIVO-ENTRADA por completo, filtra e grava os      *
+      *    registros qualificados em ARQUIVO-SAIDA, desviando os   *
+      *    registros com erro de leitura para ARQUIVO-REJEITADOS,  *
+      *    e grava checkpoints periodicos para restart.            *
+      *----------------------------------------------------------*
+       PROCESSAR-ENTRADA-SAIDA.
            OPEN INPUT ARQUIVO-ENTRADA.
+           IF WS-STATUS-ENTRADA NOT = '00'
+               MOVE 'TESTFILE'          TO WS-EXC-PROGRAMA
+               MOVE 'PROCESSAR-ENTRADA-SAIDA' TO WS-EXC-PARAGRAFO
+               MOVE WS-STATUS-ENTRADA   TO WS-EXC-CODIGO
+               MOVE 'ERRO ABERTURA ENTRADA.DAT' TO WS-EXC-MENSAGEM
+               PERFORM GRAVAR-EXCECAO-GERAL
+           END-IF.
+           MOVE 'ARQUIVO-ENTRADA'    TO WS-FSTAT-CONTEXTO.
+           MOVE WS-STATUS-ENTRADA    TO WS-FILE-STATUS-GENERICA.
+           PERFORM TRATAR-STATUS-ARQUIVO-GENERICO.
 
-      *    ARQUIVO-SAIDA só tem WRITE (falta OPEN e CLOSE)
-           WRITE REG-SAIDA.
+           IF WS-EXISTE-CHECKPOINT = 'S'
+               OPEN EXTEND ARQUIVO-SAIDA
+               OPEN EXTEND ARQUIVO-REJEITADOS
+               OPEN EXTEND ARQUIVO-CHECKPOINT
+           ELSE
+               OPEN OUTPUT ARQUIVO-SAIDA
+               OPEN OUTPUT ARQUIVO-REJEITADOS
+               OPEN OUTPUT ARQUIVO-CHECKPOINT
+           END-IF.
 
-      *    ARQUIVO-SEM-NADA não tem nenhuma operação
+      *    Restaura o total ja gravado em ARQUIVO-SAIDA antes do
+      *    restart, para que o trailer e FILECTL.DAT reflitam o
+      *    acumulado completo e nao so os registros deste run.
+           MOVE WS-CONTADOR-SAIDA-INICIAL TO WS-CONTADOR-SAIDA.
 
-           STOP RUN.
+           PERFORM PULAR-REGISTROS-JA-PROCESSADOS.
+
+           PERFORM UNTIL WS-EOF = 'S'
+               READ ARQUIVO-ENTRADA
+                   AT END
+                       MOVE 'S' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-ENTRADA
+                       PERFORM PROCESSAR-REGISTRO-ENTRADA
+               END-READ
+           END-PERFORM.
+
+           PERFORM ESCREVER-TRAILER-SAIDA.
+           PERFORM GRAVAR-CONTROLE-ARQUIVO.
+
+           CLOSE ARQUIVO-ENTRADA.
+           CLOSE ARQUIVO-SAIDA.
+           CLOSE ARQUIVO-REJEITADOS.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+      *    Job concluido normalmente ate o fim de ARQUIVO-ENTRADA -
+      *    reseta CHECKPT.DAT para vazio, para que a proxima execucao
+      *    normal (nao um restart apos abend) nao herde o ultimo
+      *    checkpoint gravado e trate SAIDA.DAT/REJEITADOS.DAT como
+      *    arquivos novos do dia.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+           DISPLAY 'TESTFILE REGISTROS LIDOS.....: '
+                   WS-CONTADOR-ENTRADA.
+           DISPLAY 'TESTFILE REGISTROS GRAVADOS...: ' WS-CONTADOR-SAIDA.
+           DISPLAY 'TESTFILE REGISTROS REJEITADOS.: '
+                   WS-CONTADOR-REJEITADOS.
+
+       PROCESSAR-ENTRADA-SAIDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    PULAR-REGISTROS-JA-PROCESSADOS                          *
+      *    Em um restart, descarta os registros ja contabilizados *
+      *    no ultimo checkpoint gravado.                           *
+      *----------------------------------------------------------*
+       PULAR-REGISTROS-JA-PROCESSADOS.
+           PERFORM UNTIL WS-CONTADOR-ENTRADA >= WS-CONTADOR-INICIAL
+                      OR WS-EOF = 'S'
+               READ ARQUIVO-ENTRADA
+                   AT END
+                       MOVE 'S' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-ENTRADA
+               END-READ
+           END-PERFORM.
+
+       PULAR-REGISTROS-JA-PROCESSADOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-REGISTRO-ENTRADA                               *
+      *    Aplica o filtro de negocio (ignora linhas em branco e   *
+      *    linhas marcadas como comentario com '*' na coluna 1) e  *
+      *    controla o checkpoint periodico.                        *
+      *----------------------------------------------------------*
+       PROCESSAR-REGISTRO-ENTRADA.
+           IF WS-STATUS-ENTRADA NOT = '00'
+               PERFORM GRAVAR-REJEITADO
+           ELSE
+               IF CAMPO-ENTRADA NOT = SPACES
+                          AND CAMPO-ENTRADA(1:1) NOT = '*'
+                   MOVE CAMPO-ENTRADA TO CAMPO-SAIDA
+                   WRITE REG-SAIDA
+                   ADD 1 TO WS-CONTADOR-SAIDA
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-CONTADOR-DESDE-CKPT.
+           IF WS-CONTADOR-DESDE-CKPT >= WS-CHECKPOINT-INTERVALO
+               PERFORM GRAVAR-CHECKPOINT
+               MOVE ZEROS TO WS-CONTADOR-DESDE-CKPT
+           END-IF.
+
+       PROCESSAR-REGISTRO-ENTRADA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-REJEITADO                                        *
+      *----------------------------------------------------------*
+       GRAVAR-REJEITADO.
+           MOVE CAMPO-ENTRADA     TO REJ-CAMPO.
+           MOVE WS-STATUS-ENTRADA TO REJ-STATUS.
+           WRITE REG-REJEITADO.
+           ADD 1 TO WS-CONTADOR-REJEITADOS.
+
+       GRAVAR-REJEITADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-CHECKPOINT                                       *
+      *----------------------------------------------------------*
+       GRAVAR-CHECKPOINT.
+           MOVE CAMPO-ENTRADA       TO CKPT-CHAVE.
+           MOVE WS-CONTADOR-ENTRADA TO CKPT-CONTADOR.
+           MOVE WS-CONTADOR-SAIDA   TO CKPT-CONTADOR-SAIDA.
+           WRITE REG-CHECKPOINT.
+
+       GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    ESCREVER-TRAILER-SAIDA                                   *
+      *    Grava o registro de controle com a contagem de          *
+      *    detalhes, para o job seguinte validar o que recebeu.    *
+      *----------------------------------------------------------*
+       ESCREVER-TRAILER-SAIDA.
+           MOVE 'TRAILER'          TO TRAILER-IDENTIFICADOR.
+           MOVE WS-CONTADOR-SAIDA  TO TRAILER-QTD-REGISTROS.
+           WRITE REG-SAIDA-TRAILER.
+
+       ESCREVER-TRAILER-SAIDA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-CONTROLE-ARQUIVO                                  *
+      *    Grava o total de registros gravados em FILECTL.DAT para *
+      *    a reconciliacao de fim de dia (TEST-RECONCILE).          *
+      *----------------------------------------------------------*
+       GRAVAR-CONTROLE-ARQUIVO.
+           OPEN OUTPUT CONTROLE-ARQUIVO.
+           MOVE 'ARQUIVO-SAIDA' TO CTL-ARQ-IDENTIFICADOR.
+           MOVE WS-CONTADOR-SAIDA TO CTL-ARQ-QTD-SAIDA.
+           WRITE REG-CONTROLE-ARQUIVO.
+           CLOSE CONTROLE-ARQUIVO.
+
+       GRAVAR-CONTROLE-ARQUIVO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    TRATAR-STATUS-ARQUIVO-GENERICO                          *
+      *    Verificacao generica de FILE STATUS, compartilhada via  *
+      *    FSTATPRC entre os pontos de ABERTURA desta rotina que   *
+      *    nao tem tratamento especifico proprio (ARQUIVO-ENTRADA, *
+      *    ARQUIVO-COMPLETO). PROCESSAR-ARQUIVO-SEM-NADA continua  *
+      *    com sua propria logica, pois tolera deliberadamente os  *
+      *    status '05' na abertura e '10' na leitura.               *
+      *----------------------------------------------------------*
+       COPY FSTATPRC.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-EXCECAO-GERAL                                    *
+      *    Log de excecoes compartilhado (EXCPPRC) entre TESTFILE, *
+      *    TESTPROG, TESTLINKAGE e TESTCURSOR.                     *
+      *----------------------------------------------------------*
+       COPY EXCPPRC.
+
+      *----------------------------------------------------------*
+      *    LER-MODO-EXECUCAO                                       *
+      *    Modo de execucao (normal x fim de mes) compartilhado    *
+      *    via RUNMDPRC com TESTPROG e TEST-CONSTANTS.             *
+      *----------------------------------------------------------*
+       COPY RUNMDPRC.
