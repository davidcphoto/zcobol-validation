@@ -1,24 +1,80 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-MOVE-FORMATTING.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-VALORES
+               ASSIGN TO "MFVALS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-VALORES.
+
+           SELECT LOG-TRUNCAMENTO
+               ASSIGN TO "MFTRUNC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRUNCAMENTO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-VALORES.
+       01  REG-VALOR.
+           05  VAL-QUANTIDADE       PIC 9(05).
+           05  FILLER               PIC X(75).
+
+       FD  LOG-TRUNCAMENTO.
+       01  REG-LOG-TRUNCAMENTO      PIC X(131).
+
        WORKING-STORAGE SECTION.
+       COPY STATTAB.
+
+       01  WS-STATUS-VALORES        PIC XX.
+       01  WS-STATUS-TRUNCAMENTO    PIC XX.
+       01  WS-EOF-VALORES           PIC X VALUE 'N'.
+
        01 WS-EMPLOYEE-NAME PIC X(30).
        01 WS-STATUS-MESSAGE PIC X(50).
        01 WS-COUNTER PIC 9(05).
        01 WS-LONG-VARIABLE-NAME-FOR-TESTING PIC X(40).
 
-       PROCEDURE DIVISION.
+      * Codigo de status usado para buscar WS-STATUS-MESSAGE na
+      * tabela centralizada (ver BUSCAR-MENSAGEM-STATUS).
+       01  WS-CODIGO-STATUS         PIC X(01) VALUE 'A'.
 
-      * MOVE curto - TO deve manter na mesma linha apos substituicao
-           MOVE 'ABC' TO WS-STATUS-MESSAGE.
+      * Controle da verificacao de truncamento (ver
+      * VERIFICAR-TRUNCAMENTO) - WS-TRUNC-VALOR-ORIGEM recebe o valor
+      * real movido pelo chamador antes do PERFORM, e os tamanhos sao
+      * calculados a partir dele e do campo destino real, em vez de
+      * digitados a mao.
+       01  WS-TRUNC-VALOR-ORIGEM    PIC X(60) VALUE SPACES.
+       01  WS-TRUNC-TAMANHO-ORIGEM  PIC 9(03).
+       01  WS-TRUNC-TAMANHO-DESTINO PIC 9(03).
+       01  WS-LINHA-LOG-TRUNCAMENTO.
+           05  TRUNC-CAMPO          PIC X(20).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  TRUNC-TAM-ORIGEM     PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  TRUNC-TAM-DESTINO    PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  TRUNC-VALOR-ORIGEM   PIC X(45).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  TRUNC-VALOR-DESTINO  PIC X(40).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  TRUNC-RESULTADO      PIC X(15).
 
-      * MOVE medio - TO deve manter na mesma linha
-           MOVE 'EMPLOYEE_ACTIVE' TO WS-STATUS-MESSAGE.
+       PROCEDURE DIVISION.
 
-      * MOVE longo - TO deve ir para linha seguinte se exceder col 72
-           MOVE 'THIS_IS_A_VERY_LONG_CONSTANT_VALUE' TO WS-LONG-VARIABLE
-      -    -NAME-FOR-TESTING.
+       MAIN-LOGIC.
+           MOVE 0 TO RETURN-CODE.
+
+      * MOVE longo - grava o valor real em WS-TRUNC-VALOR-ORIGEM e
+      * move-o para o campo destino antes de verificar o truncamento,
+      * para que a checagem trabalhe sobre o valor de fato movido.
+           MOVE 'MOVE-LONGO' TO TRUNC-CAMPO.
+           MOVE 'THIS_IS_A_VERY_LONG_CONSTANT_VALUE'
+               TO WS-TRUNC-VALOR-ORIGEM.
+           MOVE WS-TRUNC-VALOR-ORIGEM TO WS-LONG-VARIABLE-NAME-FOR
+      -    -TESTING.
+           PERFORM VERIFICAR-TRUNCAMENTO.
 
       * MOVE com valor numerico curto
            MOVE 12345 TO WS-COUNTER.
@@ -26,14 +82,95 @@
       * MOVE com valor numerico longo
            MOVE 9999999 TO WS-COUNTER.
 
-      * MOVE que ja esta no limite da coluna 72
-           MOVE 'VALUE_AT_COLUMN_BOUNDARY_XXXXXXXXXX' TO WS-LONG-VARIABLE-NAME-FOR-TESTING.
+      * MOVE que excede o campo destino - alerta de truncamento real,
+      * ja que o literal abaixo tem mais de 40 caracteres.
+           MOVE 'MOVE-BOUNDARY' TO TRUNC-CAMPO.
+           MOVE 'VALUE_AT_COLUMN_BOUNDARY_EXCEEDING_THE_LIMIT'
+               TO WS-TRUNC-VALOR-ORIGEM.
+           MOVE WS-TRUNC-VALOR-ORIGEM TO WS-LONG-VARIABLE-NAME-FOR
+      -    -TESTING.
+           PERFORM VERIFICAR-TRUNCAMENTO.
+
+      * Status real vindo da tabela centralizada, no lugar dos
+      * literais soltos acima.
+           PERFORM BUSCAR-MENSAGEM-STATUS.
 
       * Outros comandos com hardcode (nao sao MOVE TO)
            IF WS-STATUS-MESSAGE = 'ACTIVE'
                DISPLAY 'Status is active'
            END-IF.
 
-           COMPUTE WS-COUNTER = 100 + 50.
+      * Total real acumulado a partir de MFVALS.DAT, no lugar do
+      * antigo COMPUTE WS-COUNTER = 100 + 50.
+           PERFORM ACUMULAR-CONTADOR-ARQUIVO.
 
            STOP RUN.
+
+      *----------------------------------------------------------*
+      *    BUSCAR-MENSAGEM-STATUS                                   *
+      *----------------------------------------------------------*
+       BUSCAR-MENSAGEM-STATUS.
+           SET STAT-IDX TO 1.
+           SEARCH STAT-ENTRADA
+               AT END
+                   CONTINUE
+               WHEN STAT-CODIGO (STAT-IDX) = WS-CODIGO-STATUS
+                   MOVE STAT-MENSAGEM (STAT-IDX) TO WS-STATUS-MESSAGE
+           END-SEARCH.
+
+       BUSCAR-MENSAGEM-STATUS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    VERIFICAR-TRUNCAMENTO                                    *
+      *    Registra em MFTRUNC.DAT quando um literal movido para   *
+      *    um campo mais estreito ultrapassaria o tamanho destino. *
+      *----------------------------------------------------------*
+       VERIFICAR-TRUNCAMENTO.
+           OPEN EXTEND LOG-TRUNCAMENTO.
+           IF WS-STATUS-TRUNCAMENTO NOT = '00'
+               CLOSE LOG-TRUNCAMENTO
+               OPEN OUTPUT LOG-TRUNCAMENTO
+           END-IF.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRUNC-VALOR-ORIGEM))
+               TO WS-TRUNC-TAMANHO-ORIGEM.
+           MOVE FUNCTION LENGTH(WS-LONG-VARIABLE-NAME-FOR-TESTING)
+               TO WS-TRUNC-TAMANHO-DESTINO.
+           MOVE WS-TRUNC-TAMANHO-ORIGEM  TO TRUNC-TAM-ORIGEM.
+           MOVE WS-TRUNC-TAMANHO-DESTINO TO TRUNC-TAM-DESTINO.
+           MOVE WS-TRUNC-VALOR-ORIGEM TO TRUNC-VALOR-ORIGEM.
+           MOVE WS-LONG-VARIABLE-NAME-FOR-TESTING TO TRUNC-VALOR-DESTINO.
+           IF WS-TRUNC-TAMANHO-ORIGEM > WS-TRUNC-TAMANHO-DESTINO
+               MOVE 'AVISO TRUNCAMENTO' TO TRUNC-RESULTADO
+           ELSE
+               MOVE 'OK'                TO TRUNC-RESULTADO
+           END-IF.
+           WRITE REG-LOG-TRUNCAMENTO FROM WS-LINHA-LOG-TRUNCAMENTO.
+           CLOSE LOG-TRUNCAMENTO.
+
+       VERIFICAR-TRUNCAMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    ACUMULAR-CONTADOR-ARQUIVO                                 *
+      *    Substitui o COMPUTE hardcoded por um acumulador real     *
+      *    sobre os registros de MFVALS.DAT.                        *
+      *----------------------------------------------------------*
+       ACUMULAR-CONTADOR-ARQUIVO.
+           MOVE ZEROS TO WS-COUNTER.
+           OPEN INPUT ARQUIVO-VALORES.
+           IF WS-STATUS-VALORES = '00'
+               PERFORM UNTIL WS-EOF-VALORES = 'S'
+                   READ ARQUIVO-VALORES
+                       AT END
+                           MOVE 'S' TO WS-EOF-VALORES
+                       NOT AT END
+                           ADD VAL-QUANTIDADE TO WS-COUNTER
+                   END-READ
+               END-PERFORM
+               CLOSE ARQUIVO-VALORES
+           END-IF.
+           DISPLAY 'WS-COUNTER ACUMULADO....: ' WS-COUNTER.
+
+       ACUMULAR-CONTADOR-ARQUIVO-EXIT.
+           EXIT.
