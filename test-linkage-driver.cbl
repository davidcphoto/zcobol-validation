@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTLKDR.
+
+      *    Driver de lote para TESTLINKAGE: le uma transacao por
+      *    registro de ARQUIVO-TRANSACOES e chama TESTLINKAGE uma
+      *    vez para cada uma, para uso real em producao em vez de
+      *    apenas a chamada isolada de teste do proprio subprograma.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-TRANSACOES
+               ASSIGN TO "TRANSAC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRANSACOES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-TRANSACOES.
+       01  REG-TRANSACAO.
+           05  TRANS-PARAMETRO1     PIC X(20).
+           05  TRANS-PARAMETRO2     PIC 9(05).
+           05  TRANS-CAMPO1         PIC X(10).
+           05  TRANS-CAMPO2         PIC 9(05).
+           05  FILLER               PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-TRANSACOES     PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+       01  WS-CONTADOR-TRANSACOES   PIC 9(07) VALUE ZEROS.
+       01  WS-CONTADOR-DIVERGENCIAS PIC 9(07) VALUE ZEROS.
+       01  WS-CONTADOR-REJEITADAS   PIC 9(07) VALUE ZEROS.
+
+       01  WS-PARAMETRO1            PIC X(20).
+       01  WS-PARAMETRO2            PIC 9(05).
+       01  WS-ESTRUTURA.
+           05  WS-CAMPO1            PIC X(10).
+           05  WS-CAMPO2-REF        PIC 9(05).
+           05  WS-CAMPO2            PIC 9(05).
+           05  WS-FLAG-DIVERGENCIA  PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           OPEN INPUT ARQUIVO-TRANSACOES.
+           IF WS-STATUS-TRANSACOES NOT = '00'
+               DISPLAY 'TESTLKDR ERRO ABERTURA TRANSAC.DAT'
+               DISPLAY 'STATUS=' WS-STATUS-TRANSACOES
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'S'
+               READ ARQUIVO-TRANSACOES
+                   AT END
+                       MOVE 'S' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESSAR-TRANSACAO
+               END-READ
+           END-PERFORM.
+
+           CLOSE ARQUIVO-TRANSACOES.
+
+           DISPLAY 'TRANSACOES PROCESSADAS..: ' WS-CONTADOR-TRANSACOES.
+           DISPLAY 'TRANSACOES REJEITADAS...: ' WS-CONTADOR-REJEITADAS.
+           DISPLAY 'DIVERGENCIAS DETECTADAS.: '
+                   WS-CONTADOR-DIVERGENCIAS.
+
+           IF WS-CONTADOR-REJEITADAS > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-CONTADOR-DIVERGENCIAS > 0
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-TRANSACAO                                     *
+      *----------------------------------------------------------*
+       PROCESSAR-TRANSACAO.
+           ADD 1 TO WS-CONTADOR-TRANSACOES.
+           MOVE TRANS-PARAMETRO1 TO WS-PARAMETRO1.
+           MOVE TRANS-PARAMETRO2 TO WS-PARAMETRO2.
+           MOVE TRANS-CAMPO1     TO WS-CAMPO1.
+           MOVE TRANS-CAMPO2     TO WS-CAMPO2.
+           MOVE ZEROS            TO WS-CAMPO2-REF.
+           MOVE SPACE            TO WS-FLAG-DIVERGENCIA.
+
+           CALL 'TESTLINKAGE' USING WS-PARAMETRO1
+                                    WS-PARAMETRO2
+                                    WS-ESTRUTURA.
+
+           IF RETURN-CODE = 8
+               ADD 1 TO WS-CONTADOR-REJEITADAS
+               DISPLAY 'TRANSACAO REJEITADA - PARAMETRO2='
+                       WS-PARAMETRO2
+           ELSE
+               IF WS-FLAG-DIVERGENCIA = 'Y'
+                   ADD 1 TO WS-CONTADOR-DIVERGENCIAS
+                   DISPLAY 'DIVERGENCIA CAMPO2 x CAMPO2-REF - CAMPO1='
+                           WS-CAMPO1
+               END-IF
+           END-IF.
+
+       PROCESSAR-TRANSACAO-EXIT.
+           EXIT.
