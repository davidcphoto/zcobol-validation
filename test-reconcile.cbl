@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTRECO.
+
+      *----------------------------------------------------------*
+      *    TESTRECO                                          *
+      *    Reconciliacao de fim de dia: compara o total de         *
+      *    empregados apurado por TESTCURSOR (CURSOR-COMPLETO,     *
+      *    via CURSCTL.DAT) com o total de registros gravados por  *
+      *    TESTFILE (ARQUIVO-SAIDA, via FILECTL.DAT), sinalizando  *
+      *    qualquer divergencia em RECONREP.DAT.                   *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROLE-CURSOR
+               ASSIGN TO "CURSCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROLE-CURSOR.
+
+           SELECT CONTROLE-ARQUIVO
+               ASSIGN TO "FILECTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROLE-ARQ.
+
+           SELECT RELATORIO-RECONCILIACAO
+               ASSIGN TO "RECONREP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROLE-CURSOR.
+       01  REG-CONTROLE-CURSOR.
+           05  CTL-CURSOR-IDENTIFICADOR PIC X(15).
+           05  CTL-CURSOR-QTD-EMPREG    PIC 9(05).
+           05  FILLER                   PIC X(60).
+
+       FD  CONTROLE-ARQUIVO.
+       01  REG-CONTROLE-ARQUIVO.
+           05  CTL-ARQ-IDENTIFICADOR    PIC X(15).
+           05  CTL-ARQ-QTD-SAIDA        PIC 9(09).
+           05  FILLER                   PIC X(56).
+
+       FD  RELATORIO-RECONCILIACAO.
+       01  REG-RELATORIO                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-CONTROLE-CURSOR    PIC XX.
+       01  WS-STATUS-CONTROLE-ARQ       PIC XX.
+       01  WS-STATUS-RELATORIO          PIC XX.
+
+       01  WS-QTD-EMPREGADOS-CURSOR     PIC 9(05) VALUE ZEROS.
+       01  WS-QTD-REGISTROS-ARQUIVO     PIC 9(09) VALUE ZEROS.
+       01  WS-EXISTE-CONTROLE-CURSOR    PIC X VALUE 'N'.
+       01  WS-EXISTE-CONTROLE-ARQ       PIC X VALUE 'N'.
+
+       01  WS-LINHA-RECONCILIACAO.
+           05  FILLER               PIC X(20) VALUE
+               'EMPREGADOS CURSOR..:'.
+           05  REC-QTD-CURSOR       PIC ZZZZ9.
+           05  FILLER               PIC X(20) VALUE
+               '   REGISTROS ARQ...:'.
+           05  REC-QTD-ARQUIVO      PIC ZZZZZZZZ9.
+
+       01  WS-LINHA-RESULTADO       PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LER-CONTROLE-CURSOR.
+           PERFORM LER-CONTROLE-ARQUIVO.
+           PERFORM GERAR-RELATORIO-RECONCILIACAO.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    LER-CONTROLE-CURSOR                                     *
+      *----------------------------------------------------------*
+       LER-CONTROLE-CURSOR.
+           OPEN INPUT CONTROLE-CURSOR.
+           IF WS-STATUS-CONTROLE-CURSOR = '00'
+               MOVE 'S' TO WS-EXISTE-CONTROLE-CURSOR
+               READ CONTROLE-CURSOR
+                   AT END
+                       MOVE 'N' TO WS-EXISTE-CONTROLE-CURSOR
+                   NOT AT END
+                       MOVE CTL-CURSOR-QTD-EMPREG
+                           TO WS-QTD-EMPREGADOS-CURSOR
+               END-READ
+               CLOSE CONTROLE-CURSOR
+           END-IF.
+
+       LER-CONTROLE-CURSOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    LER-CONTROLE-ARQUIVO                                    *
+      *----------------------------------------------------------*
+       LER-CONTROLE-ARQUIVO.
+           OPEN INPUT CONTROLE-ARQUIVO.
+           IF WS-STATUS-CONTROLE-ARQ = '00'
+               MOVE 'S' TO WS-EXISTE-CONTROLE-ARQ
+               READ CONTROLE-ARQUIVO
+                   AT END
+                       MOVE 'N' TO WS-EXISTE-CONTROLE-ARQ
+                   NOT AT END
+                       MOVE CTL-ARQ-QTD-SAIDA
+                           TO WS-QTD-REGISTROS-ARQUIVO
+               END-READ
+               CLOSE CONTROLE-ARQUIVO
+           END-IF.
+
+       LER-CONTROLE-ARQUIVO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GERAR-RELATORIO-RECONCILIACAO                            *
+      *    Se um dos dois totais de controle nao estiver           *
+      *    disponivel, a reconciliacao fica incompleta (RC=4).     *
+      *    Se ambos existirem e nao baterem, RC=8.                  *
+      *----------------------------------------------------------*
+       GERAR-RELATORIO-RECONCILIACAO.
+           OPEN OUTPUT RELATORIO-RECONCILIACAO.
+
+           MOVE WS-QTD-EMPREGADOS-CURSOR TO REC-QTD-CURSOR.
+           MOVE WS-QTD-REGISTROS-ARQUIVO TO REC-QTD-ARQUIVO.
+           WRITE REG-RELATORIO FROM WS-LINHA-RECONCILIACAO.
+
+           IF WS-EXISTE-CONTROLE-CURSOR NOT = 'S'
+                      OR WS-EXISTE-CONTROLE-ARQ NOT = 'S'
+               MOVE 'RECONCILIACAO INCOMPLETA - TOTAL AUSENTE'
+                   TO WS-LINHA-RESULTADO
+               WRITE REG-RELATORIO FROM WS-LINHA-RESULTADO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               IF WS-QTD-EMPREGADOS-CURSOR = WS-QTD-REGISTROS-ARQUIVO
+                   MOVE 'RECONCILIACAO OK - TOTAIS CONFEREM'
+                       TO WS-LINHA-RESULTADO
+                   WRITE REG-RELATORIO FROM WS-LINHA-RESULTADO
+               ELSE
+                   MOVE 'DIVERGENCIA - TOTAIS NAO CONFEREM'
+                       TO WS-LINHA-RESULTADO
+                   WRITE REG-RELATORIO FROM WS-LINHA-RESULTADO
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+           CLOSE RELATORIO-RECONCILIACAO.
+
+       GERAR-RELATORIO-RECONCILIACAO-EXIT.
+           EXIT.
