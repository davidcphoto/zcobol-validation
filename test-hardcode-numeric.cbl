@@ -1,39 +1,212 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-HARDCODE-NUMERIC.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *    Caracteres aceitos em WS-NAME - letras, digitos, espaco
+      *    e os sinais de pontuacao comuns em nomes proprios.
+           CLASS NOME-CARACTERES-VALIDOS IS
+               'A' THRU 'Z' 'a' THRU 'z' '0' THRU '9'
+               SPACE '-' '.' QUOTE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARTAO-CONTROLE
+               ASSIGN TO "HCNCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROLE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CARTAO-CONTROLE.
+       01  REG-CARTAO-CONTROLE.
+           05  CTRL-VALOR-MOVE-COUNTER  PIC 9(03).
+           05  CTRL-VALOR-ADD-RESULT    PIC 9(03).
+           05  CTRL-MULTIPLICADOR       PIC 9(03).
+           05  CTRL-LIMITE-COUNTER      PIC 9(03).
+           05  CTRL-COUNTER-MAX         PIC 9(03).
+           05  CTRL-RESULT-ESPERADO     PIC 9(05).
+           05  CTRL-EVAL-VALOR-1        PIC 9(03).
+           05  CTRL-EVAL-VALOR-2        PIC 9(03).
+           05  CTRL-QTD-ITERACOES       PIC 9(03).
+           05  CTRL-NOME                PIC X(30).
+           05  FILLER                   PIC X(26).
+
        WORKING-STORAGE SECTION.
+       01  WS-STATUS-CONTROLE       PIC XX.
        01  WS-COUNTER        PIC 9(03) VALUE ZEROS.
        01  WS-RESULT         PIC 9(05) VALUE ZEROS.
-       01  WS-NAME           PIC X(30) VALUE SPACES.
+      *    Nome default usado quando HCNCTL.DAT nao existe ou nao
+      *    informa CTRL-NOME (ver LER-CARTAO-CONTROLE/VALIDAR-NOME).
+       01  WS-NAME           PIC X(30) VALUE 'EMPREGADO PADRAO'.
+
+      *    Limites e valores de controle lidos de HCNCTL.DAT (ver
+      *    LER-CARTAO-CONTROLE); os defaults abaixo preservam o
+      *    comportamento historico quando o cartao nao existe.
+       01  WS-CTRL-VALOR-MOVE-COUNTER  PIC 9(03) VALUE 100.
+       01  WS-CTRL-VALOR-ADD-RESULT    PIC 9(03) VALUE 50.
+       01  WS-CTRL-MULTIPLICADOR       PIC 9(03) VALUE 10.
+       01  WS-CTRL-LIMITE-COUNTER      PIC 9(03) VALUE 5.
+       01  WS-CTRL-COUNTER-MAX         PIC 9(03) VALUE 500.
+       01  WS-CTRL-RESULT-ESPERADO     PIC 9(05) VALUE 150.
+       01  WS-CTRL-EVAL-VALOR-1        PIC 9(03) VALUE 10.
+       01  WS-CTRL-EVAL-VALOR-2        PIC 9(03) VALUE 20.
+       01  WS-CTRL-QTD-ITERACOES       PIC 9(03) VALUE 3.
+
+       01  WS-COUNTER-OK            PIC X VALUE 'S'.
+           88  COUNTER-VALIDO       VALUE 'S'.
+
+       01  WS-NOME-OK               PIC X VALUE 'S'.
+           88  NOME-VALIDO          VALUE 'S'.
+
+       01  WS-ITERACAO              PIC 9(03) VALUE ZEROS.
+       01  WS-TOTAL-PROCESSADO      PIC 9(05) VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
       * Casos de teste para detecção de hardcode numérico
        MAIN-LOGIC.
-           MOVE 100    TO WS-COUNTER.
-           ADD 50 TO WS-RESULT.
-           COMPUTE WS-RESULT = WS-COUNTER * 10.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LER-CARTAO-CONTROLE.
+           PERFORM VALIDAR-NOME.
+           IF NOT NOME-VALIDO
+               GO TO MAIN-LOGIC-EXIT
+           END-IF.
+
+           MOVE WS-CTRL-VALOR-MOVE-COUNTER TO WS-COUNTER.
+           ADD WS-CTRL-VALOR-ADD-RESULT TO WS-RESULT.
+
+           PERFORM VALIDAR-COUNTER.
+           IF COUNTER-VALIDO
+               COMPUTE WS-RESULT = WS-COUNTER * WS-CTRL-MULTIPLICADOR
+           END-IF.
 
-           IF WS-COUNTER > 5
+           IF WS-COUNTER > WS-CTRL-LIMITE-COUNTER
                DISPLAY 'Counter is greater than 5'
            END-IF.
 
-           IF WS-RESULT = 150
+           IF WS-RESULT = WS-CTRL-RESULT-ESPERADO
                DISPLAY 'Result is 150'
            END-IF.
 
            EVALUATE WS-COUNTER
-               WHEN 10
+               WHEN WS-CTRL-EVAL-VALOR-1
                    DISPLAY 'Counter is 10'
-               WHEN 20
+               WHEN WS-CTRL-EVAL-VALOR-2
                    DISPLAY 'Counter is 20'
            END-EVALUATE.
 
-           PERFORM PROCESS-DATA 3 TIMES.
+           PERFORM PROCESS-DATA
+               VARYING WS-ITERACAO FROM 1 BY 1
+               UNTIL WS-ITERACAO > WS-CTRL-QTD-ITERACOES.
+
+           PERFORM EXIBIR-RESUMO-FINAL.
 
+       MAIN-LOGIC-EXIT.
            STOP RUN.
 
+      *----------------------------------------------------------*
+      *    LER-CARTAO-CONTROLE                                     *
+      *    Externaliza os limiares de MAIN-LOGIC (antes literais   *
+      *    fixos no fonte) para um cartao diario de controle.      *
+      *----------------------------------------------------------*
+       LER-CARTAO-CONTROLE.
+           OPEN INPUT CARTAO-CONTROLE.
+           IF WS-STATUS-CONTROLE = '00'
+               READ CARTAO-CONTROLE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTRL-VALOR-MOVE-COUNTER
+                           TO WS-CTRL-VALOR-MOVE-COUNTER
+                       MOVE CTRL-VALOR-ADD-RESULT
+                           TO WS-CTRL-VALOR-ADD-RESULT
+                       MOVE CTRL-MULTIPLICADOR
+                           TO WS-CTRL-MULTIPLICADOR
+                       MOVE CTRL-LIMITE-COUNTER
+                           TO WS-CTRL-LIMITE-COUNTER
+                       MOVE CTRL-COUNTER-MAX
+                           TO WS-CTRL-COUNTER-MAX
+                       MOVE CTRL-RESULT-ESPERADO
+                           TO WS-CTRL-RESULT-ESPERADO
+                       MOVE CTRL-EVAL-VALOR-1
+                           TO WS-CTRL-EVAL-VALOR-1
+                       MOVE CTRL-EVAL-VALOR-2
+                           TO WS-CTRL-EVAL-VALOR-2
+                       MOVE CTRL-QTD-ITERACOES
+                           TO WS-CTRL-QTD-ITERACOES
+                       MOVE CTRL-NOME
+                           TO WS-NAME
+               END-READ
+               CLOSE CARTAO-CONTROLE
+           END-IF.
+
+       LER-CARTAO-CONTROLE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    VALIDAR-NOME                                             *
+      *    Rejeita WS-NAME em branco ou com caracteres fora da      *
+      *    classe NOME-CARACTERES-VALIDOS (evita nomes vazios ou    *
+      *    com caracteres de controle vindos do cartao de          *
+      *    controle).                                               *
+      *----------------------------------------------------------*
+       VALIDAR-NOME.
+           MOVE 'S' TO WS-NOME-OK.
+           IF WS-NAME = SPACES
+               MOVE 'N' TO WS-NOME-OK
+           ELSE
+               IF WS-NAME IS NOT NOME-CARACTERES-VALIDOS
+                   MOVE 'N' TO WS-NOME-OK
+               END-IF
+           END-IF.
+
+           IF NOT NOME-VALIDO
+               MOVE 8 TO RETURN-CODE
+               DISPLAY 'WS-NAME INVALIDO OU EM BRANCO: ' WS-NAME
+           END-IF.
+
+       VALIDAR-NOME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    VALIDAR-COUNTER                                          *
+      *    Rejeita WS-COUNTER fora da faixa esperada antes do      *
+      *    COMPUTE que o multiplica.                                *
+      *----------------------------------------------------------*
+       VALIDAR-COUNTER.
+           MOVE 'S' TO WS-COUNTER-OK.
+           IF WS-COUNTER > WS-CTRL-COUNTER-MAX
+               MOVE 'N' TO WS-COUNTER-OK
+               MOVE 8 TO RETURN-CODE
+               DISPLAY 'WS-COUNTER FORA DA FAIXA: ' WS-COUNTER
+           END-IF.
+
+       VALIDAR-COUNTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    PROCESS-DATA                                             *
+      *    Quantidade de iteracoes antes fixa em 3 TIMES - ver      *
+      *    LER-CARTAO-CONTROLE.                                     *
+      *----------------------------------------------------------*
        PROCESS-DATA.
            ADD 1 TO WS-COUNTER.
-           DISPLAY WS-COUNTER.
\ No newline at end of file
+           ADD 1 TO WS-TOTAL-PROCESSADO.
+           DISPLAY WS-COUNTER.
+
+       PROCESS-DATA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    EXIBIR-RESUMO-FINAL                                      *
+      *----------------------------------------------------------*
+       EXIBIR-RESUMO-FINAL.
+           DISPLAY 'NOME.....................: ' WS-NAME.
+           DISPLAY 'ITERACOES PROCESSADAS...: ' WS-TOTAL-PROCESSADO.
+           DISPLAY 'COUNTER FINAL............: ' WS-COUNTER.
+           DISPLAY 'RESULT FINAL.............: ' WS-RESULT.
+
+       EXIBIR-RESUMO-FINAL-EXIT.
+           EXIT.
