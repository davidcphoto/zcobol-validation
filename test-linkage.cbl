@@ -1,11 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTLINKAGE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EXCPSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       COPY EXCPFD.
+
        WORKING-STORAGE SECTION.
-       01  WS-CONTADOR              PIC 9(05).
+       COPY EXCPWS.
+
        01  WS-NAO-USADA             PIC X(10).
 
+      *    Faixa valida de LS-PARAMETRO2, aceita pelo chamador da
+      *    carga noturna (ver TESTLKDR/ENTRADA-LOTE).
+       01  WS-PARAMETRO2-MAX        PIC 9(05) VALUE 19000.
+       01  WS-VALIDACAO-OK          PIC X VALUE 'S'.
+           88  PARAMETRO2-VALIDO    VALUE 'S'.
+
+      *    Tabela de referencia usada para cruzar LS-CAMPO2-REF
+      *    contra um valor independente de LS-CAMPO2 (ver
+      *    BUSCAR-VALOR-REFERENCIA).
+       01  WS-TABELA-REFERENCIA-DADOS.
+           05  FILLER               PIC X(15) VALUE 'TESTE     00010'.
+           05  FILLER               PIC X(15) VALUE 'CODIGO    00025'.
+           05  FILLER               PIC X(15) VALUE 'ABC-XYZ   00099'.
+       01  WS-TABELA-REFERENCIA REDEFINES WS-TABELA-REFERENCIA-DADOS.
+           05  WS-REF-ENTRADA OCCURS 3 TIMES
+                                INDEXED BY WS-REF-IDX.
+               10  WS-REF-CHAVE     PIC X(10).
+               10  WS-REF-VALOR     PIC 9(05).
+
        LINKAGE SECTION.
        01  LS-PARAMETRO1            PIC X(20).
        01  LS-PARAMETRO2            PIC 9(05).
@@ -14,44 +42,130 @@
            05  LS-CAMPO1            PIC X(10).
            05  LS-CAMPO2-REF        PIC 9(05).
            05  LS-CAMPO2            PIC 9(05).
+           05  LS-FLAG-DIVERGENCIA  PIC X.
+               88  LS-DIVERGENCIA-DETECTADA VALUE 'Y'.
+               88  LS-CAMPOS-CONFEREM       VALUE 'N'.
+
+      *    Lote de estruturas para a entrada alternativa
+      *    TESTLINKAGE-LOTE (varias ocorrencias por CALL).
+       01  LS-TABELA-LOTE.
+           05  LOTE-QTD-OCORRENCIAS PIC 9(05) COMP.
+           05  LOTE-ESTRUTURAS OCCURS 1 TO 500 TIMES
+                                DEPENDING ON LOTE-QTD-OCORRENCIAS
+                                INDEXED BY LOTE-IDX.
+               10  LOTE-CAMPO1           PIC X(10).
+               10  LOTE-CAMPO2-REF       PIC 9(05).
+               10  LOTE-CAMPO2           PIC 9(05).
+               10  LOTE-FLAG-DIVERGENCIA PIC X.
 
        PROCEDURE DIVISION USING LS-PARAMETRO1
                                 LS-PARAMETRO2
                                 LS-ESTRUTURA.
 
        MAIN-SECTION.
-           MOVE 'TESTE' TO LS-PARAMETRO1.
-           COMPUTE WS-CONTADOR = LS-PARAMETRO2 + 10.
-           MOVE LS-PARAMETRO2 TO LS-CAMPO2-REF.
-
-      *    COMPUTE multi-linha - deve validar hardcode
-           COMPUTE WS-CONTADOR = LS-PARAMETRO2
-                                 + 100
-                                 * 5.
-
-           COMPUTE WS-CONTADOR = (LS-PARAMETRO2 * 2)
-                                 + 50
-                                 - 10.
-
-      *    Teste de numeros dentro de strings - NAO devem ser validados
-           MOVE '12345' TO LS-PARAMETRO1.
-           MOVE "98765" TO LS-CAMPO1.
-
-      *    Exemplos de criacao de constantes:
-      *    '99' -> sugerira con-99 (nao con--99-- com hifens)
-      *    'TESTE' -> sugerira con-TESTE
-      *    'ABC-XYZ' -> sugerira con-ABC-XYZ
-           MOVE '99' TO LS-CAMPO1.
-           IF LS-PARAMETRO1 = 'CODIGO'
-              DISPLAY 'Codigo encontrado'
+           MOVE 0 TO RETURN-CODE.
+           PERFORM VALIDAR-PARAMETRO2.
+           IF NOT PARAMETRO2-VALIDO
+               GOBACK
            END-IF.
 
-      *    Numeros fora de strings - DEVEM ser validados
-           COMPUTE WS-CONTADOR = 999.
-           MOVE 777 TO WS-CONTADOR.
+           PERFORM BUSCAR-VALOR-REFERENCIA.
 
            DISPLAY 'Parametro 1: ' LS-PARAMETRO1.
            DISPLAY 'Campo 1: ' LS-CAMPO1.
            DISPLAY 'Campo 2: ' LS-CAMPO2.
 
            GOBACK.
+
+      *----------------------------------------------------------*
+      *    VALIDAR-PARAMETRO2                                      *
+      *    Rejeita LS-PARAMETRO2 fora da faixa de negocio esperada *
+      *    antes de qualquer processamento downstream. Retorna     *
+      *    RC=8 ao chamador quando a validacao falha (ver          *
+      *    convencao de RETURN-CODE padronizada para               *
+      *    TESTLINKAGE/TESTPROG/TESTFILE).                         *
+      *----------------------------------------------------------*
+       VALIDAR-PARAMETRO2.
+           MOVE 'S' TO WS-VALIDACAO-OK.
+           IF LS-PARAMETRO2 > WS-PARAMETRO2-MAX
+               MOVE 'N' TO WS-VALIDACAO-OK
+               MOVE 8 TO RETURN-CODE
+               DISPLAY 'TESTLINKAGE PARAMETRO2 FORA DA FAIXA: '
+                       LS-PARAMETRO2
+               MOVE 'TESTLINKAGE'       TO WS-EXC-PROGRAMA
+               MOVE 'VALIDAR-PARAMETRO2' TO WS-EXC-PARAGRAFO
+               MOVE 8                  TO WS-EXC-CODIGO
+               MOVE 'PARAMETRO2 FORA DA FAIXA' TO WS-EXC-MENSAGEM
+               PERFORM GRAVAR-EXCECAO-GERAL
+           END-IF.
+
+       VALIDAR-PARAMETRO2-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    BUSCAR-VALOR-REFERENCIA                                  *
+      *    Substitui o antigo eco (MOVE LS-PARAMETRO2 TO            *
+      *    LS-CAMPO2-REF) por uma busca na tabela de referencia,    *
+      *    e sinaliza divergencia quando LS-CAMPO2-REF nao bate     *
+      *    com LS-CAMPO2 informado pelo chamador.                   *
+      *----------------------------------------------------------*
+       BUSCAR-VALOR-REFERENCIA.
+           MOVE 'N' TO LS-FLAG-DIVERGENCIA.
+           MOVE ZEROS TO LS-CAMPO2-REF.
+           SET WS-REF-IDX TO 1.
+           SEARCH WS-REF-ENTRADA
+               AT END
+                   CONTINUE
+               WHEN WS-REF-CHAVE (WS-REF-IDX) = LS-CAMPO1
+                   MOVE WS-REF-VALOR (WS-REF-IDX) TO LS-CAMPO2-REF
+           END-SEARCH.
+
+           IF LS-CAMPO2-REF NOT = LS-CAMPO2
+               MOVE 'Y' TO LS-FLAG-DIVERGENCIA
+           END-IF.
+
+       BUSCAR-VALOR-REFERENCIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    TESTLINKAGE-LOTE (entrada alternativa)                   *
+      *    Processa varias ocorrencias de LS-ESTRUTURA em uma       *
+      *    unica CALL, evitando o overhead de CALL/CANCEL por       *
+      *    registro na carga noturna de maior volume.               *
+      *----------------------------------------------------------*
+       ENTRADA-LOTE.
+       ENTRY "TESTLINKAGE-LOTE" USING LS-PARAMETRO1
+                                      LS-PARAMETRO2
+                                      LS-TABELA-LOTE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM VALIDAR-PARAMETRO2.
+           IF NOT PARAMETRO2-VALIDO
+               GOBACK
+           END-IF.
+
+           PERFORM PROCESSAR-OCORRENCIA-LOTE
+               VARYING LOTE-IDX FROM 1 BY 1
+               UNTIL LOTE-IDX > LOTE-QTD-OCORRENCIAS.
+
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-OCORRENCIA-LOTE                                *
+      *----------------------------------------------------------*
+       PROCESSAR-OCORRENCIA-LOTE.
+           MOVE LOTE-CAMPO1 (LOTE-IDX) TO LS-CAMPO1.
+           MOVE LOTE-CAMPO2 (LOTE-IDX) TO LS-CAMPO2.
+           PERFORM BUSCAR-VALOR-REFERENCIA.
+           MOVE LS-CAMPO2-REF TO LOTE-CAMPO2-REF (LOTE-IDX).
+           MOVE LS-FLAG-DIVERGENCIA
+               TO LOTE-FLAG-DIVERGENCIA (LOTE-IDX).
+
+       PROCESSAR-OCORRENCIA-LOTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-EXCECAO-GERAL                                    *
+      *    Log de excecoes compartilhado (EXCPPRC) entre           *
+      *    TESTLINKAGE, TESTFILE, TESTPROG e TESTCURSOR.            *
+      *----------------------------------------------------------*
+       COPY EXCPPRC.
