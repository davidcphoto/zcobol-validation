@@ -1,8 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST-CONSTANTS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARTAO-EMPRESA
+               ASSIGN TO "EMPRESA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EMPRESA.
+
+           SELECT LOG-EXCECOES
+               ASSIGN TO "TCEXCP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCECAO.
+
+           COPY RUNMDSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CARTAO-EMPRESA.
+       01  REG-CARTAO-EMPRESA.
+           05  PARM-CODIGO-EMPRESA  PIC X(05).
+           05  FILLER               PIC X(75).
+
+       FD  LOG-EXCECOES.
+       01  REG-LOG-EXCECOES         PIC X(80).
+
+       COPY RUNMDFD.
+
        WORKING-STORAGE SECTION.
+       COPY CTLTAB.
+       COPY RUNMDWS.
+
+       01  WS-STATUS-EMPRESA        PIC XX.
+       01  WS-STATUS-EXCECAO        PIC XX.
+
+      * Codigo de empresa que seleciona a linha de CTL-TABELA-EMPRESAS
+      * (req: suporte a multiplas empresas via cartao de parametro).
+       01  WS-CODIGO-EMPRESA        PIC X(05) VALUE 'ACME '.
+       01  WS-EMPRESA-OK            PIC X VALUE 'N'.
+           88  EMPRESA-ENCONTRADA   VALUE 'Y'.
+
       * Constante declarada corretamente - não deve gerar warning
        01 WS-MAX-RECORDS PIC 9(05) VALUE 10000.
        01 WS-COMPANY-NAME PIC X(30) VALUE 'ACME CORP'.
@@ -11,8 +49,6 @@
        01 WS-COUNTER PIC 9(05).
        01 WS-RESULT PIC X(50).
 
-       PROCEDURE DIVISION.
-
       * Constante declarada incorretamente - deve gerar warning
        01 WS-PROC-CONSTANT PIC X(10) VALUE 'INVALID'.
 
@@ -27,15 +63,149 @@
       * Constante numérica incorreta - deve gerar warning
        01 MAX-LIMIT PIC 9(05) VALUE 50000.
 
+       01  WS-LINHA-EXCECAO.
+           05  EXCP-PROGRAMA        PIC X(15) VALUE 'TEST-CONSTANTS'.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EXCP-CODIGO-EMPRESA  PIC X(05).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EXCP-COUNTER         PIC 9(05).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EXCP-LIMITE          PIC 9(05).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EXCP-MENSAGEM        PIC X(20) VALUE 'LIMITE EXCEDIDO'.
+
+       PROCEDURE DIVISION.
+
       * Código normal que usa as constantes corretas
+       MAIN-LOGIC.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LER-CARTAO-EMPRESA.
+           PERFORM BUSCAR-EMPRESA.
+           IF NOT EMPRESA-ENCONTRADA
+               PERFORM TRATAR-EMPRESA-NAO-ENCONTRADA
+           END-IF.
+           PERFORM LER-MODO-EXECUCAO.
+           IF MODO-FIM-DE-MES
+               COMPUTE WS-MAX-RECORDS = WS-MAX-RECORDS * 2
+               COMPUTE MAX-LIMIT = MAX-LIMIT * 2
+               DISPLAY 'TEST-CONSTANTS PROCESSAMENTO DE FIM DE MES'
+           END-IF.
+
            MOVE WS-MAX-RECORDS TO WS-COUNTER.
            MOVE WS-COMPANY-NAME TO WS-RESULT.
 
            IF WS-COUNTER > MAX-LIMIT
-               DISPLAY 'Limite excedido'
+               PERFORM TRATAR-LIMITE-EXCEDIDO
            END-IF.
 
            DISPLAY WS-PROC-CONSTANT.
            DISPLAY WRONG-CONSTANT.
 
            STOP RUN.
+
+      *----------------------------------------------------------*
+      *    LER-CARTAO-EMPRESA                                       *
+      *    Le o codigo de empresa do cartao de parametro. Sem       *
+      *    cartao, mantem o default WS-CODIGO-EMPRESA = 'ACME'.     *
+      *----------------------------------------------------------*
+       LER-CARTAO-EMPRESA.
+           OPEN INPUT CARTAO-EMPRESA.
+           IF WS-STATUS-EMPRESA = '00'
+               READ CARTAO-EMPRESA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-CODIGO-EMPRESA NOT = SPACES
+                           MOVE PARM-CODIGO-EMPRESA TO WS-CODIGO-EMPRESA
+                       END-IF
+               END-READ
+               CLOSE CARTAO-EMPRESA
+           END-IF.
+
+       LER-CARTAO-EMPRESA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    BUSCAR-EMPRESA                                           *
+      *    Busca WS-CODIGO-EMPRESA em CTL-TABELA-EMPRESAS e carrega *
+      *    WS-MAX-RECORDS / WS-COMPANY-NAME / MAX-LIMIT dessa linha.*
+      *    Sem correspondencia, mantem os defaults da empresa ACME. *
+      *----------------------------------------------------------*
+       BUSCAR-EMPRESA.
+           MOVE 'N' TO WS-EMPRESA-OK.
+           SET CTL-EMPRESA-IDX TO 1.
+           SEARCH CTL-EMPRESA-ENTRADA
+               AT END
+                   CONTINUE
+               WHEN CTL-CODIGO-EMPRESA (CTL-EMPRESA-IDX)
+                       = WS-CODIGO-EMPRESA
+                   MOVE 'Y' TO WS-EMPRESA-OK
+                   MOVE CTL-NOME-EMPRESA (CTL-EMPRESA-IDX)
+                       TO WS-COMPANY-NAME
+                   MOVE CTL-MAX-RECORDS (CTL-EMPRESA-IDX)
+                       TO WS-MAX-RECORDS
+                   MOVE CTL-MAX-LIMIT (CTL-EMPRESA-IDX)
+                       TO MAX-LIMIT
+           END-SEARCH.
+
+       BUSCAR-EMPRESA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    TRATAR-EMPRESA-NAO-ENCONTRADA                            *
+      *    WS-CODIGO-EMPRESA nao bateu com nenhuma linha de         *
+      *    CTL-TABELA-EMPRESAS - grava o evento no log de excecoes  *
+      *    e aborta o job, em vez de seguir com os defaults da      *
+      *    empresa ACME como se o codigo informado fosse valido.    *
+      *----------------------------------------------------------*
+       TRATAR-EMPRESA-NAO-ENCONTRADA.
+           DISPLAY 'TEST-CONSTANTS CODIGO DE EMPRESA NAO ENCONTRADO: '
+                   WS-CODIGO-EMPRESA.
+           OPEN EXTEND LOG-EXCECOES.
+           IF WS-STATUS-EXCECAO NOT = '00'
+               CLOSE LOG-EXCECOES
+               OPEN OUTPUT LOG-EXCECOES
+           END-IF.
+           MOVE WS-CODIGO-EMPRESA          TO EXCP-CODIGO-EMPRESA.
+           MOVE ZEROS                      TO EXCP-COUNTER.
+           MOVE ZEROS                      TO EXCP-LIMITE.
+           MOVE 'EMPRESA NAO ENCONTRADA'   TO EXCP-MENSAGEM.
+           WRITE REG-LOG-EXCECOES FROM WS-LINHA-EXCECAO.
+           CLOSE LOG-EXCECOES.
+           MOVE 8 TO RETURN-CODE.
+           STOP RUN.
+
+       TRATAR-EMPRESA-NAO-ENCONTRADA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    TRATAR-LIMITE-EXCEDIDO                                   *
+      *    Antes apenas um DISPLAY; agora grava o evento no log de  *
+      *    excecoes e aborta o job com RETURN-CODE distinto, no     *
+      *    lugar de seguir em frente como se nada tivesse ocorrido. *
+      *----------------------------------------------------------*
+       TRATAR-LIMITE-EXCEDIDO.
+           DISPLAY 'Limite excedido'.
+           OPEN EXTEND LOG-EXCECOES.
+           IF WS-STATUS-EXCECAO NOT = '00'
+               CLOSE LOG-EXCECOES
+               OPEN OUTPUT LOG-EXCECOES
+           END-IF.
+           MOVE WS-CODIGO-EMPRESA TO EXCP-CODIGO-EMPRESA.
+           MOVE WS-COUNTER        TO EXCP-COUNTER.
+           MOVE MAX-LIMIT         TO EXCP-LIMITE.
+           MOVE 'LIMITE EXCEDIDO' TO EXCP-MENSAGEM.
+           WRITE REG-LOG-EXCECOES FROM WS-LINHA-EXCECAO.
+           CLOSE LOG-EXCECOES.
+           MOVE 8 TO RETURN-CODE.
+           STOP RUN.
+
+       TRATAR-LIMITE-EXCEDIDO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    LER-MODO-EXECUCAO                                       *
+      *    Modo de execucao (normal x fim de mes) compartilhado    *
+      *    via RUNMDPRC com TESTFILE e TESTPROG.                   *
+      *----------------------------------------------------------*
+       COPY RUNMDPRC.
