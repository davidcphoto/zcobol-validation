@@ -1,20 +1,193 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTCURSOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-EMPREGADOS
+               ASSIGN TO "EMPREPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+           SELECT LOG-ERROS-SQL
+               ASSIGN TO "CURSERR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG-ERROS.
+
+           SELECT RELATORIO-DEPARTAMENTOS
+               ASSIGN TO "DEPTLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-DEPARTAMENTOS.
+
+      *    Cartao de parametros - substitui o WHERE DEPARTMENT = 'IT'
+      *    fixo, permitindo rodar o mesmo relatorio para qualquer
+      *    departamento sem recompilar.
+           SELECT CARTAO-PARM
+               ASSIGN TO "PARMCARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CARTAO-PARM.
+
+      *    Total de controle do headcount de CURSOR-COMPLETO, para a
+      *    reconciliacao de fim de dia com os totais de TESTFILE
+      *    (ver TEST-RECONCILE).
+           SELECT CONTROLE-CURSOR
+               ASSIGN TO "CURSCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROLE-CURSOR.
+
+           COPY EXCPSEL.
+
+      *    Extrato de empregados (EMPLOYEE_ID + dados) gerado a
+      *    partir de CURSOR-COMPLETO, para o cruzamento por chave
+      *    com ARQUIVO-COMPLETO de TESTFILE (ver TEST-MERGE-EMPREGADOS).
+           SELECT EXTRATO-EMPREGADOS
+               ASSIGN TO "EMPEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXTRATO.
+
+      *    Total de controle da folha, mantido de forma independente
+      *    pela area de payroll (fora deste job), usado para conferir
+      *    WS-TOTAL-GERAL de CURSOR-COMPLETO no mesmo dia (ver
+      *    RECONCILIAR-FOLHA-DIA).
+           SELECT CARTAO-CONTROLE-FOLHA
+               ASSIGN TO "PAYCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTROLE-FOLHA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-EMPREGADOS.
+       01  REG-RELATORIO               PIC X(80).
+
+       FD  LOG-ERROS-SQL.
+       01  REG-LOG-ERRO-SQL            PIC X(80).
+
+       FD  RELATORIO-DEPARTAMENTOS.
+       01  REG-DEPARTAMENTO            PIC X(30).
+
+       FD  CARTAO-PARM.
+       01  REG-CARTAO-PARM.
+           05  CARTAO-DEPARTAMENTO     PIC X(10).
+           05  FILLER                  PIC X(70).
+
+       FD  CONTROLE-CURSOR.
+       01  REG-CONTROLE-CURSOR.
+           05  CTL-CURSOR-IDENTIFICADOR PIC X(15).
+           05  CTL-CURSOR-QTD-EMPREG    PIC 9(05).
+           05  FILLER                   PIC X(60).
+
+       COPY EXCPFD.
+
+       FD  EXTRATO-EMPREGADOS.
+       01  REG-EXTRATO-EMPREGADO.
+           05  EXT-EMPLOYEE-ID          PIC 9(05).
+           05  EXT-EMPLOYEE-NAME        PIC X(50).
+           05  EXT-EMPLOYEE-SALARY      PIC 9(07)V99.
+           05  EXT-EMPLOYEE-DEPARTMENT  PIC X(10).
+
+       FD  CARTAO-CONTROLE-FOLHA.
+       01  REG-CONTROLE-FOLHA.
+           05  PAY-TOTAL-ESPERADO      PIC 9(09)V99.
+           05  PAY-TOLERANCIA          PIC 9(07)V99.
+           05  FILLER                  PIC X(62).
+
        WORKING-STORAGE SECTION.
+       COPY EXCPWS.
+       01  WS-STATUS-EXTRATO        PIC XX.
        01  WS-EMPLOYEE-ID           PIC 9(05).
        01  WS-EMPLOYEE-NAME         PIC X(50).
        01  WS-EMPLOYEE-SALARY       PIC 9(07)V99.
+       01  WS-EMPLOYEE-DEPARTMENT   PIC X(10).
        01  WS-SQLCODE               PIC S9(09) COMP.
        01  WS-EOF                   PIC X VALUE 'N'.
+       01  WS-STATUS-RELATORIO      PIC XX.
+       01  WS-STATUS-LOG-ERROS      PIC XX.
+       01  WS-STATUS-DEPARTAMENTOS  PIC XX.
+       01  WS-DEPARTMENT-NAME       PIC X(30).
+       01  WS-EOF-DEPTOS            PIC X VALUE 'N'.
+       01  WS-STATUS-CARTAO-PARM    PIC XX.
+       01  WS-DEPARTAMENTO-PARM     PIC X(10) VALUE 'IT'.
+       01  WS-STATUS-CONTROLE-CURSOR PIC XX.
+
+      *    Distingue fim normal de cursor (SQLCODE = 100) de um
+      *    erro real do DB2 (SQLCODE negativo) na FETCH loop.
+       01  WS-SQL-ABEND             PIC X VALUE 'N'.
+           88  SQL-ABEND-OCORRIDO   VALUE 'Y'.
+       01  WS-LINHA-LOG-ERRO.
+           05  FILLER               PIC X(11) VALUE 'TESTCURSOR '.
+           05  LOG-ERRO-CURSOR      PIC X(16).
+           05  FILLER               PIC X(09) VALUE ' SQLCODE='.
+           05  LOG-ERRO-SQLCODE     PIC -9(09).
+
+      *    Campos do relatorio de headcount/folha por departamento
+       01  WS-DEPARTAMENTO-ANTERIOR PIC X(10) VALUE SPACES.
+       01  WS-PRIMEIRO-REGISTRO     PIC X    VALUE 'S'.
+       01  WS-SUBTOTAL-DEPARTAMENTO PIC 9(09)V99 VALUE ZEROS.
+       01  WS-TOTAL-GERAL           PIC 9(09)V99 VALUE ZEROS.
+       01  WS-QTD-EMPREGADOS-DEPTO  PIC 9(05) VALUE ZEROS.
+       01  WS-QTD-EMPREGADOS-TOTAL  PIC 9(05) VALUE ZEROS.
+       01  WS-QTD-EMPREGADOS-ESTIM  PIC 9(09) VALUE ZEROS.
+
+      *    Reconciliacao de WS-TOTAL-GERAL contra o controle de
+      *    folha independente (ver RECONCILIAR-FOLHA-DIA); a
+      *    tolerancia default se aplica quando PAYCTL.DAT nao
+      *    informa uma.
+       01  WS-STATUS-CONTROLE-FOLHA PIC XX.
+       01  WS-EXISTE-CONTROLE-FOLHA PIC X VALUE 'N'.
+       01  WS-PAY-TOTAL-ESPERADO    PIC 9(09)V99 VALUE ZEROS.
+       01  WS-PAY-TOLERANCIA        PIC 9(07)V99 VALUE 100.00.
+       01  WS-PAY-VARIANCIA         PIC S9(09)V99 VALUE ZEROS.
+
+       01  WS-NUMERO-PAGINA         PIC 9(03) VALUE ZEROS.
+       01  WS-LINHAS-NA-PAGINA      PIC 9(02) VALUE ZEROS.
+       01  WS-MAX-LINHAS-PAGINA     PIC 9(02) VALUE 40.
+
+       01  WS-CABECALHO-1.
+           05  FILLER               PIC X(20) VALUE
+               'RELATORIO DE FOLHA -'.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WS-CAB-DEPARTAMENTO  PIC X(10).
+           05  FILLER               PIC X(10) VALUE
+               '  PAGINA: '.
+           05  WS-CAB-PAGINA        PIC ZZ9.
+
+       01  WS-CABECALHO-2.
+           05  FILLER               PIC X(10) VALUE 'MATRICULA'.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(30) VALUE 'NOME'.
+           05  FILLER               PIC X(15) VALUE 'SALARIO'.
+
+       01  WS-LINHA-DETALHE.
+           05  WS-DET-MATRICULA     PIC ZZZZ9.
+           05  FILLER               PIC X(05) VALUE SPACES.
+           05  WS-DET-NOME          PIC X(30).
+           05  WS-DET-SALARIO       PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-LINHA-SUBTOTAL.
+           05  FILLER               PIC X(20) VALUE
+               'SUBTOTAL DEPTO ....:'.
+           05  WS-SUB-VALOR         PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(15) VALUE
+               '   EMPREGADOS: '.
+           05  WS-SUB-QTD           PIC ZZ9.
+
+       01  WS-LINHA-TOTAL-GERAL.
+           05  FILLER               PIC X(20) VALUE
+               'TOTAL GERAL .......:'.
+           05  WS-TOT-VALOR         PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER               PIC X(15) VALUE
+               '   EMPREGADOS: '.
+           05  WS-TOT-QTD           PIC ZZ9.
 
       *    Cursor completo - tem OPEN, FETCH e CLOSE
+      *    Ordenado por DEPARTMENT para permitir quebra de subtotal
+      *    no relatorio de folha (ver PROCESSAR-CURSOR-COMPLETO).
            EXEC SQL
                DECLARE CURSOR-COMPLETO CURSOR FOR
-               SELECT EMPLOYEE_ID, EMPLOYEE_NAME, SALARY
+               SELECT EMPLOYEE_ID, EMPLOYEE_NAME, SALARY, DEPARTMENT
                FROM EMPLOYEES
-               WHERE DEPARTMENT = 'IT'
+               WHERE DEPARTMENT = :WS-DEPARTAMENTO-PARM
+               ORDER BY DEPARTMENT, EMPLOYEE_ID
            END-EXEC.
 
       *    Cursor sem FETCH - só tem OPEN e CLOSE
@@ -50,59 +223,375 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-      *    CURSOR-COMPLETO - todas as operações presentes
+           PERFORM LER-PARAMETRO-DEPARTAMENTO.
+           PERFORM ESTIMAR-QTD-EMPREGADOS.
+           PERFORM PROCESSAR-CURSOR-COMPLETO THRU
+                   PROCESSAR-CURSOR-COMPLETO-EXIT.
+           PERFORM PROCESSAR-CURSOR-SEM-OPEN.
+
+      *    CURSOR-SEM-FETCH - falta FETCH
            EXEC SQL
-               OPEN CURSOR-COMPLETO
+               OPEN CURSOR-SEM-FETCH
            END-EXEC.
 
-           PERFORM UNTIL WS-EOF = 'S'
+           EXEC SQL
+               CLOSE CURSOR-SEM-FETCH
+           END-EXEC.
+
+      *    CURSOR-SEM-CLOSE - falta CLOSE
+           EXEC SQL
+               OPEN CURSOR-SEM-CLOSE
+           END-EXEC.
+
+           EXEC SQL
+               FETCH CURSOR-SEM-CLOSE
+               INTO :WS-EMPLOYEE-ID
+           END-EXEC.
+
+      *    CURSOR-SEM-NADA - ver ESTIMAR-QTD-EMPREGADOS, chamado no
+      *    inicio de MAIN-PROCEDURE.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-CURSOR-SEM-OPEN                               *
+      *    CURSOR-SEM-OPEN agora e aberto e percorrido por         *
+      *    completo, gerando a listagem de departamentos que a RH  *
+      *    usa para saber quais departamentos existem no sistema.  *
+      *----------------------------------------------------------*
+       PROCESSAR-CURSOR-SEM-OPEN.
+           OPEN OUTPUT RELATORIO-DEPARTAMENTOS.
+
+           EXEC SQL
+               OPEN CURSOR-SEM-OPEN
+           END-EXEC.
+
+           PERFORM UNTIL WS-EOF-DEPTOS = 'S'
                EXEC SQL
-                   FETCH CURSOR-COMPLETO
-                   INTO :WS-EMPLOYEE-ID,
-                        :WS-EMPLOYEE-NAME,
-                        :WS-EMPLOYEE-SALARY
+                   FETCH CURSOR-SEM-OPEN
+                   INTO :WS-DEPARTMENT-NAME
                END-EXEC
 
                IF SQLCODE NOT = 0
-                   MOVE 'S' TO WS-EOF
+                   MOVE 'S' TO WS-EOF-DEPTOS
                ELSE
-                   DISPLAY 'Employee: ' WS-EMPLOYEE-NAME
+                   WRITE REG-DEPARTAMENTO FROM WS-DEPARTMENT-NAME
                END-IF
            END-PERFORM.
 
            EXEC SQL
-               CLOSE CURSOR-COMPLETO
+               CLOSE CURSOR-SEM-OPEN
            END-EXEC.
 
-      *    CURSOR-SEM-FETCH - falta FETCH
+           CLOSE RELATORIO-DEPARTAMENTOS.
+
+       PROCESSAR-CURSOR-SEM-OPEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    LER-PARAMETRO-DEPARTAMENTO                              *
+      *    Le o cartao de parametro com o departamento a rodar.    *
+      *    Se o cartao nao existir ou vier em branco, mantem o     *
+      *    default 'IT' para preservar o comportamento historico.  *
+      *----------------------------------------------------------*
+       LER-PARAMETRO-DEPARTAMENTO.
+           OPEN INPUT CARTAO-PARM.
+           IF WS-STATUS-CARTAO-PARM = '00'
+               READ CARTAO-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CARTAO-DEPARTAMENTO NOT = SPACES
+                           MOVE CARTAO-DEPARTAMENTO
+                               TO WS-DEPARTAMENTO-PARM
+                       END-IF
+               END-READ
+               CLOSE CARTAO-PARM
+           END-IF.
+
+       LER-PARAMETRO-DEPARTAMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    ESTIMAR-QTD-EMPREGADOS                                  *
+      *    Abre, busca e fecha CURSOR-SEM-NADA antes da carga      *
+      *    principal, para exibir uma estimativa do volume de      *
+      *    empregados a processar (util para dimensionar o job     *
+      *    antes do FETCH detalhado de CURSOR-COMPLETO).           *
+      *----------------------------------------------------------*
+       ESTIMAR-QTD-EMPREGADOS.
            EXEC SQL
-               OPEN CURSOR-SEM-FETCH
+               OPEN CURSOR-SEM-NADA
            END-EXEC.
 
            EXEC SQL
-               CLOSE CURSOR-SEM-FETCH
+               FETCH CURSOR-SEM-NADA
+               INTO :WS-QTD-EMPREGADOS-ESTIM
            END-EXEC.
 
-      *    CURSOR-SEM-CLOSE - falta CLOSE
            EXEC SQL
-               OPEN CURSOR-SEM-CLOSE
+               CLOSE CURSOR-SEM-NADA
            END-EXEC.
 
+           DISPLAY 'TESTCURSOR ESTIMATIVA DE EMPREGADOS...: '
+                   WS-QTD-EMPREGADOS-ESTIM.
+
+       ESTIMAR-QTD-EMPREGADOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-CURSOR-COMPLETO                              *
+      *    Percorre CURSOR-COMPLETO e produz o relatorio de       *
+      *    headcount/folha por departamento (RELATORIO-EMPREGADOS)*
+      *----------------------------------------------------------*
+       PROCESSAR-CURSOR-COMPLETO.
+           OPEN OUTPUT RELATORIO-EMPREGADOS.
+           OPEN OUTPUT EXTRATO-EMPREGADOS.
+
            EXEC SQL
-               FETCH CURSOR-SEM-CLOSE
-               INTO :WS-EMPLOYEE-ID
+               OPEN CURSOR-COMPLETO
            END-EXEC.
 
-      *    CURSOR-SEM-OPEN - falta OPEN
+           PERFORM UNTIL WS-EOF = 'S'
+               EXEC SQL
+                   FETCH CURSOR-COMPLETO
+                   INTO :WS-EMPLOYEE-ID,
+                        :WS-EMPLOYEE-NAME,
+                        :WS-EMPLOYEE-SALARY,
+                        :WS-EMPLOYEE-DEPARTMENT
+               END-EXEC
+
+               EVALUATE TRUE
+                   WHEN SQLCODE = 0
+                       PERFORM ACUMULAR-LINHA-RELATORIO
+                   WHEN SQLCODE = 100
+                       MOVE 'S' TO WS-EOF
+                   WHEN OTHER
+                       MOVE 'CURSOR-COMPLETO' TO LOG-ERRO-CURSOR
+                       MOVE SQLCODE TO LOG-ERRO-SQLCODE
+                       PERFORM TRATAR-ERRO-SQL
+                       MOVE 'S' TO WS-EOF
+               END-EVALUATE
+           END-PERFORM.
+
+           IF SQL-ABEND-OCORRIDO
+               GO TO PROCESSAR-CURSOR-COMPLETO-ABEND
+           END-IF.
+
+           IF WS-PRIMEIRO-REGISTRO = 'N'
+               PERFORM IMPRIMIR-SUBTOTAL-DEPARTAMENTO
+           END-IF.
+
+           PERFORM IMPRIMIR-TOTAL-GERAL.
+           PERFORM GRAVAR-CONTROLE-CURSOR.
+           PERFORM RECONCILIAR-FOLHA-DIA.
+
            EXEC SQL
-               FETCH CURSOR-SEM-OPEN
-               INTO :WS-EMPLOYEE-NAME
+               CLOSE CURSOR-COMPLETO
            END-EXEC.
 
+           CLOSE RELATORIO-EMPREGADOS.
+           CLOSE EXTRATO-EMPREGADOS.
+           GO TO PROCESSAR-CURSOR-COMPLETO-EXIT.
+
+       PROCESSAR-CURSOR-COMPLETO-ABEND.
+      *    Erro real de DB2 (nao fim de cursor) - encerra o
+      *    relatorio parcial e aborta o passo com RC distinto.
            EXEC SQL
-               CLOSE CURSOR-SEM-OPEN
+               CLOSE CURSOR-COMPLETO
            END-EXEC.
+           CLOSE RELATORIO-EMPREGADOS.
+           CLOSE EXTRATO-EMPREGADOS.
+           MOVE 8 TO RETURN-CODE.
+           STOP RUN.
 
-      *    CURSOR-SEM-NADA não tem nenhuma operação
+       PROCESSAR-CURSOR-COMPLETO-EXIT.
+           EXIT.
 
-           STOP RUN.
+      *----------------------------------------------------------*
+      *    ACUMULAR-LINHA-RELATORIO                                *
+      *    Detecta quebra de departamento, imprime cabecalho e    *
+      *    subtotal quando necessario, e imprime o detalhe.       *
+      *----------------------------------------------------------*
+       ACUMULAR-LINHA-RELATORIO.
+           IF WS-PRIMEIRO-REGISTRO = 'S'
+               MOVE 'N' TO WS-PRIMEIRO-REGISTRO
+               MOVE WS-EMPLOYEE-DEPARTMENT TO WS-DEPARTAMENTO-ANTERIOR
+               PERFORM IMPRIMIR-CABECALHO
+           ELSE
+               IF WS-EMPLOYEE-DEPARTMENT NOT = WS-DEPARTAMENTO-ANTERIOR
+                   PERFORM IMPRIMIR-SUBTOTAL-DEPARTAMENTO
+                   MOVE WS-EMPLOYEE-DEPARTMENT
+                       TO WS-DEPARTAMENTO-ANTERIOR
+                   PERFORM IMPRIMIR-CABECALHO
+               END-IF
+           END-IF.
+
+           IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO
+           END-IF.
+
+           MOVE WS-EMPLOYEE-ID     TO WS-DET-MATRICULA
+           MOVE WS-EMPLOYEE-NAME   TO WS-DET-NOME
+           MOVE WS-EMPLOYEE-SALARY TO WS-DET-SALARIO
+           WRITE REG-RELATORIO FROM WS-LINHA-DETALHE.
+           ADD 1 TO WS-LINHAS-NA-PAGINA.
+
+           MOVE WS-EMPLOYEE-ID         TO EXT-EMPLOYEE-ID.
+           MOVE WS-EMPLOYEE-NAME       TO EXT-EMPLOYEE-NAME.
+           MOVE WS-EMPLOYEE-SALARY     TO EXT-EMPLOYEE-SALARY.
+           MOVE WS-EMPLOYEE-DEPARTMENT TO EXT-EMPLOYEE-DEPARTMENT.
+           WRITE REG-EXTRATO-EMPREGADO.
+
+           ADD WS-EMPLOYEE-SALARY TO WS-SUBTOTAL-DEPARTAMENTO
+           ADD WS-EMPLOYEE-SALARY TO WS-TOTAL-GERAL.
+           ADD 1 TO WS-QTD-EMPREGADOS-DEPTO.
+           ADD 1 TO WS-QTD-EMPREGADOS-TOTAL.
+
+       ACUMULAR-LINHA-RELATORIO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    IMPRIMIR-CABECALHO                                     *
+      *    Emite cabecalho de pagina e reinicia contagem de       *
+      *    linhas para o controle de quebra de pagina.            *
+      *----------------------------------------------------------*
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WS-DEPARTAMENTO-ANTERIOR TO WS-CAB-DEPARTAMENTO.
+           MOVE WS-NUMERO-PAGINA         TO WS-CAB-PAGINA.
+           WRITE REG-RELATORIO FROM WS-CABECALHO-1.
+           WRITE REG-RELATORIO FROM WS-CABECALHO-2.
+           MOVE ZEROS TO WS-LINHAS-NA-PAGINA.
+
+       IMPRIMIR-CABECALHO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    IMPRIMIR-SUBTOTAL-DEPARTAMENTO                          *
+      *----------------------------------------------------------*
+       IMPRIMIR-SUBTOTAL-DEPARTAMENTO.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WS-SUBTOTAL-DEPARTAMENTO TO WS-SUB-VALOR.
+           MOVE WS-QTD-EMPREGADOS-DEPTO  TO WS-SUB-QTD.
+           WRITE REG-RELATORIO FROM WS-LINHA-SUBTOTAL.
+           ADD 2 TO WS-LINHAS-NA-PAGINA.
+           MOVE ZEROS TO WS-SUBTOTAL-DEPARTAMENTO.
+           MOVE ZEROS TO WS-QTD-EMPREGADOS-DEPTO.
+
+       IMPRIMIR-SUBTOTAL-DEPARTAMENTO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    TRATAR-ERRO-SQL                                         *
+      *    Grava o SQLCODE de erro no log e liga o flag de abend.  *
+      *----------------------------------------------------------*
+       TRATAR-ERRO-SQL.
+           OPEN EXTEND LOG-ERROS-SQL.
+           IF WS-STATUS-LOG-ERROS = '05' OR '35'
+               OPEN OUTPUT LOG-ERROS-SQL
+           END-IF.
+           WRITE REG-LOG-ERRO-SQL FROM WS-LINHA-LOG-ERRO.
+           CLOSE LOG-ERROS-SQL.
+           MOVE 'Y' TO WS-SQL-ABEND.
+
+           MOVE 'TESTCURSOR'        TO WS-EXC-PROGRAMA.
+           MOVE LOG-ERRO-CURSOR     TO WS-EXC-PARAGRAFO.
+           MOVE 8                  TO WS-EXC-CODIGO.
+           MOVE 'ERRO SQL - VER CURSERR.DAT' TO WS-EXC-MENSAGEM.
+           PERFORM GRAVAR-EXCECAO-GERAL.
+
+       TRATAR-ERRO-SQL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    IMPRIMIR-TOTAL-GERAL                                    *
+      *----------------------------------------------------------*
+       IMPRIMIR-TOTAL-GERAL.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WS-TOTAL-GERAL          TO WS-TOT-VALOR.
+           MOVE WS-QTD-EMPREGADOS-TOTAL TO WS-TOT-QTD.
+           WRITE REG-RELATORIO FROM WS-LINHA-TOTAL-GERAL.
+
+       IMPRIMIR-TOTAL-GERAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-CONTROLE-CURSOR                                   *
+      *    Grava o total de empregados do headcount em CURSCTL.DAT *
+      *    para a reconciliacao de fim de dia (TEST-RECONCILE).    *
+      *----------------------------------------------------------*
+       GRAVAR-CONTROLE-CURSOR.
+           OPEN OUTPUT CONTROLE-CURSOR.
+           MOVE 'CURSOR-COMPLETO' TO CTL-CURSOR-IDENTIFICADOR.
+           MOVE WS-QTD-EMPREGADOS-TOTAL TO CTL-CURSOR-QTD-EMPREG.
+           WRITE REG-CONTROLE-CURSOR.
+           CLOSE CONTROLE-CURSOR.
+
+       GRAVAR-CONTROLE-CURSOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    RECONCILIAR-FOLHA-DIA                                    *
+      *    Confere WS-TOTAL-GERAL (folha do dia apurada via         *
+      *    CURSOR-COMPLETO) contra o total de controle mantido de   *
+      *    forma independente pela area de payroll em PAYCTL.DAT.   *
+      *    Sem PAYCTL.DAT, nao ha o que reconciliar e o job segue   *
+      *    normalmente. RC=4 (aviso) quando a divergencia excede a  *
+      *    tolerancia - nao e um erro fatal, mas precisa ser        *
+      *    investigado antes do fechamento do dia.                  *
+      *----------------------------------------------------------*
+       RECONCILIAR-FOLHA-DIA.
+           MOVE 'N' TO WS-EXISTE-CONTROLE-FOLHA.
+           OPEN INPUT CARTAO-CONTROLE-FOLHA.
+           IF WS-STATUS-CONTROLE-FOLHA = '00'
+               READ CARTAO-CONTROLE-FOLHA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'S' TO WS-EXISTE-CONTROLE-FOLHA
+                       MOVE PAY-TOTAL-ESPERADO TO WS-PAY-TOTAL-ESPERADO
+                       IF PAY-TOLERANCIA NOT = ZEROS
+                           MOVE PAY-TOLERANCIA TO WS-PAY-TOLERANCIA
+                       END-IF
+               END-READ
+               CLOSE CARTAO-CONTROLE-FOLHA
+           END-IF.
+
+           IF WS-EXISTE-CONTROLE-FOLHA = 'N'
+               DISPLAY 'TESTCURSOR SEM PAYCTL.DAT - RECONCILIACAO '
+                       'DE FOLHA NAO EXECUTADA'
+           ELSE
+               COMPUTE WS-PAY-VARIANCIA =
+                   WS-TOTAL-GERAL - WS-PAY-TOTAL-ESPERADO
+               IF WS-PAY-VARIANCIA < 0
+                   COMPUTE WS-PAY-VARIANCIA = WS-PAY-VARIANCIA * -1
+               END-IF
+
+               IF WS-PAY-VARIANCIA > WS-PAY-TOLERANCIA
+                   DISPLAY 'TESTCURSOR DIVERGENCIA DE FOLHA - '
+                           'CURSOR=' WS-TOTAL-GERAL
+                           ' PAYROLL=' WS-PAY-TOTAL-ESPERADO
+                           ' VARIANCIA=' WS-PAY-VARIANCIA
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               ELSE
+                   DISPLAY 'TESTCURSOR RECONCILIACAO DE FOLHA OK - '
+                           'VARIANCIA=' WS-PAY-VARIANCIA
+               END-IF
+           END-IF.
+
+       RECONCILIAR-FOLHA-DIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-EXCECAO-GERAL                                    *
+      *    Log de excecoes compartilhado (EXCPPRC) entre           *
+      *    TESTCURSOR, TESTFILE, TESTPROG e TESTLINKAGE.            *
+      *----------------------------------------------------------*
+       COPY EXCPPRC.
