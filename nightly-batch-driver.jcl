@@ -0,0 +1,57 @@
+//NIGHTRUN JOB (ACCTNO),'NIGHTLY BATCH DRIVER',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//*  NIGHTLY-BATCH-DRIVER                                        *
+//*  Sequencia a carga noturna TESTFILE -> TESTCURSOR ->         *
+//*  TESTPROG -> TESTLINKAGE (via TESTLKDR, ja que               *
+//*  TESTLINKAGE e um subprograma chamado por parametro e nao    *
+//*  um programa principal).                                     *
+//*                                                               *
+//*  Convencao de RETURN-CODE por step (padrao dos programas):   *
+//*    0 = sucesso     4 = aviso (nao fatal)                     *
+//*    8 = validacao  12 = erro fatal                            *
+//*  Cada step usa COND=(8,GE,stepname) para nao executar se o   *
+//*  step anterior retornou RC >= 8 (validacao ou erro fatal);   *
+//*  um RC=4 (aviso) em um step nao impede os seguintes.          *
+//*                                                               *
+//*  RESTART: para reiniciar a partir de um step especifico apos *
+//*  uma falha, resubmeter este job com o parametro de job        *
+//*  RESTART=stepname (ex.: RESTART=STEP030 reinicia a partir de  *
+//*  TESTPROG, pulando STEP010/STEP020 ja concluidos).            *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=TESTFILE
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*  Arquiva ENTRADA.DAT/SAIDA.DAT/COMPLETO.DAT de TESTFILE em uma    *
+//*  nova geracao numerada (ver TESTARCH) antes que a proxima        *
+//*  carga os sobrescreva. Roda mesmo com STEP010 em RC=4 (aviso).   *
+//STEP015  EXEC PGM=TESTARCH,COND=(8,GE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=TESTCURSOR,COND=(8,GE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=TESTPROG,COND=(8,GE,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=TESTLKDR,COND=(8,GE,STEP030)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*  Reconciliacao de fim de dia entre o headcount de TESTCURSOR e   *
+//*  os registros gravados por TESTFILE. Roda mesmo que STEP040     *
+//*  tenha sido pulado por RC>=8, pois so depende de STEP010/STEP020.*
+//STEP050  EXEC PGM=TESTRECO
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
