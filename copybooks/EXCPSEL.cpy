@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      *    EXCPSEL - SELECT do log de excecoes compartilhado        *
+      *    Incluir dentro de FILE-CONTROL. Usar junto com EXCPFD    *
+      *    (FILE SECTION), EXCPWS (WORKING-STORAGE) e EXCPPRC       *
+      *    (PROCEDURE DIVISION).                                    *
+      *----------------------------------------------------------*
+           SELECT LOG-EXCECOES-GERAL
+               ASSIGN TO "EXCEPTION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXCECOES-GERAL.
