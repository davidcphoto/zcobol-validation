@@ -0,0 +1,19 @@
+      *----------------------------------------------------------*
+      *    CTLTAB - tabela de controle por empresa                 *
+      *    Usada por TEST-CONSTANTS para buscar WS-MAX-RECORDS e   *
+      *    MAX-LIMIT pelo codigo de empresa (ver BUSCAR-EMPRESA).  *
+      *----------------------------------------------------------*
+       01  CTL-TABELA-EMPRESAS-DADOS.
+           05  FILLER PIC X(45) VALUE
+               'ACME ACME CORP                     1000050000'.
+           05  FILLER PIC X(45) VALUE
+               'GLBX GLOBEX CORPORATION            2000075000'.
+           05  FILLER PIC X(45) VALUE
+               'INTC INITECH CONSULTING            0500025000'.
+       01  CTL-TABELA-EMPRESAS REDEFINES CTL-TABELA-EMPRESAS-DADOS.
+           05  CTL-EMPRESA-ENTRADA OCCURS 3 TIMES
+                                INDEXED BY CTL-EMPRESA-IDX.
+               10  CTL-CODIGO-EMPRESA   PIC X(05).
+               10  CTL-NOME-EMPRESA     PIC X(30).
+               10  CTL-MAX-RECORDS      PIC 9(05).
+               10  CTL-MAX-LIMIT        PIC 9(05).
