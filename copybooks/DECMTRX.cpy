@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *    DECMTRX - matriz de decisao status x opcao              *
+      *    Substitui o EVALUATE TRUE / EVALUATE aninhado de        *
+      *    TEST-PROTECTED-DISPLAYS por uma tabela pesquisavel.     *
+      *    MTX-CORINGA-STATUS/OPCAO = 'S' casa com qualquer valor  *
+      *    do respectivo campo (equivalente a um WHEN OTHER).      *
+      *----------------------------------------------------------*
+       01  MTX-TABELA-DADOS.
+           05  FILLER PIC X(34) VALUE
+               'A1NNStatus A, Opcao 1             '.
+           05  FILLER PIC X(34) VALUE
+               'A0SNStatus A, outra opcao         '.
+           05  FILLER PIC X(34) VALUE
+               'X0SSOutro status                  '.
+       01  MTX-TABELA REDEFINES MTX-TABELA-DADOS.
+           05  MTX-ENTRADA OCCURS 3 TIMES
+                                INDEXED BY MTX-IDX.
+               10  MTX-STATUS           PIC X(01).
+               10  MTX-OPCAO            PIC 9(01).
+               10  MTX-CORINGA-OPCAO    PIC X(01).
+               10  MTX-CORINGA-STATUS   PIC X(01).
+               10  MTX-MENSAGEM         PIC X(30).
