@@ -0,0 +1,4 @@
+       FD  CARTAO-MODO-EXECUCAO.
+       01  REG-MODO-EXECUCAO.
+           05  MODO-EXECUCAO-CARTAO PIC X(01).
+           05  FILLER               PIC X(79).
