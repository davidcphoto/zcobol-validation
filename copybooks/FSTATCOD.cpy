@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      *    FSTATCOD - condicoes de FILE STATUS padrao COBOL        *
+      *    Copybook de dados para uso com FSTATPRC. O programa     *
+      *    que inclui este copybook deve mover o FILE STATUS do    *
+      *    arquivo sendo verificado para WS-FILE-STATUS-GENERICA   *
+      *    antes de executar TRATAR-STATUS-ARQUIVO-GENERICO.       *
+      *----------------------------------------------------------*
+       01  WS-FILE-STATUS-GENERICA  PIC XX.
+           88  FS-OK                VALUE '00'.
+           88  FS-FIM-DE-ARQUIVO    VALUE '10'.
+           88  FS-CHAVE-DUPLICADA   VALUE '22'.
+           88  FS-CHAVE-NAO-ENCONTRADA VALUE '23'.
+           88  FS-FIM-DE-VOLUME     VALUE '34'.
+           88  FS-ERRO-PERMANENTE   VALUE '30' '35' '37' '39'
+                                          '41' '42' '43' '44'
+                                          '46' '47' '48' '49'.
+
+       01  WS-FSTAT-CONTEXTO        PIC X(20).
