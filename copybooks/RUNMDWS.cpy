@@ -0,0 +1,4 @@
+       01  WS-STATUS-MODO-EXECUCAO  PIC XX.
+       01  WS-MODO-EXECUCAO         PIC X VALUE 'N'.
+           88  MODO-NORMAL          VALUE 'N'.
+           88  MODO-FIM-DE-MES      VALUE 'M'.
