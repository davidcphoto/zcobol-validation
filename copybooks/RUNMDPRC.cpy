@@ -0,0 +1,17 @@
+       LER-MODO-EXECUCAO.
+           MOVE 'N' TO WS-MODO-EXECUCAO.
+           OPEN INPUT CARTAO-MODO-EXECUCAO.
+           IF WS-STATUS-MODO-EXECUCAO = '00'
+               READ CARTAO-MODO-EXECUCAO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF MODO-EXECUCAO-CARTAO = 'M'
+                           MOVE 'M' TO WS-MODO-EXECUCAO
+                       END-IF
+               END-READ
+               CLOSE CARTAO-MODO-EXECUCAO
+           END-IF.
+
+       LER-MODO-EXECUCAO-EXIT.
+           EXIT.
