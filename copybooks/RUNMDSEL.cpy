@@ -0,0 +1,7 @@
+      *    Cartao de modo de execucao (normal x fim de mes),
+      *    compartilhado por TESTFILE, TESTPROG e TEST-CONSTANTS
+      *    (ver RUNMDPRC).
+           SELECT CARTAO-MODO-EXECUCAO
+               ASSIGN TO "RUNMODE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MODO-EXECUCAO.
