@@ -0,0 +1,20 @@
+      *----------------------------------------------------------*
+      *    FSTATPRC - tratamento generico de FILE STATUS           *
+      *    Copybook de procedimento. Requer COPY FSTATCOD na       *
+      *    WORKING-STORAGE SECTION do programa. O chamador move    *
+      *    o FILE STATUS do arquivo para WS-FILE-STATUS-GENERICA,  *
+      *    move o nome do arquivo/operacao para WS-FSTAT-CONTEXTO  *
+      *    e executa PERFORM TRATAR-STATUS-ARQUIVO-GENERICO. Se o  *
+      *    status nao for FS-OK nem FS-FIM-DE-ARQUIVO, o programa  *
+      *    e encerrado com RETURN-CODE 12.                          *
+      *----------------------------------------------------------*
+       TRATAR-STATUS-ARQUIVO-GENERICO.
+           IF NOT FS-OK AND NOT FS-FIM-DE-ARQUIVO
+               DISPLAY 'ERRO DE ARQUIVO EM ' WS-FSTAT-CONTEXTO
+                   ' - FILE STATUS ' WS-FILE-STATUS-GENERICA
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       TRATAR-STATUS-ARQUIVO-GENERICO-EXIT.
+           EXIT.
