@@ -0,0 +1,26 @@
+      *----------------------------------------------------------*
+      *    EXCPPRC - gravacao do log de excecoes compartilhado       *
+      *    Requer COPY EXCPSEL (FILE-CONTROL), COPY EXCPFD (FILE    *
+      *    SECTION) e COPY EXCPWS (WORKING-STORAGE). O chamador     *
+      *    move WS-EXC-PROGRAMA, WS-EXC-PARAGRAFO, WS-EXC-CODIGO e  *
+      *    WS-EXC-MENSAGEM antes de executar PERFORM                *
+      *    GRAVAR-EXCECAO-GERAL.                                    *
+      *----------------------------------------------------------*
+       GRAVAR-EXCECAO-GERAL.
+           OPEN EXTEND LOG-EXCECOES-GERAL.
+           IF WS-STATUS-EXCECOES-GERAL NOT = '00'
+               OPEN OUTPUT LOG-EXCECOES-GERAL
+           END-IF.
+
+           MOVE WS-EXC-PROGRAMA  TO EXC-PROGRAMA.
+           MOVE WS-EXC-PARAGRAFO TO EXC-PARAGRAFO.
+           MOVE WS-EXC-CODIGO    TO EXC-CODIGO.
+           MOVE WS-EXC-MENSAGEM  TO EXC-MENSAGEM.
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD.
+           ACCEPT EXC-HORA FROM TIME.
+
+           WRITE REG-EXCECAO-GERAL.
+           CLOSE LOG-EXCECOES-GERAL.
+
+       GRAVAR-EXCECAO-GERAL-EXIT.
+           EXIT.
