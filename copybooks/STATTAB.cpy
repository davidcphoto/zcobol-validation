@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *    STATTAB - tabela central de mensagens de status         *
+      *    Usada por TEST-MOVE-FORMATTING para resolver            *
+      *    WS-STATUS-MESSAGE a partir de um codigo de status curto *
+      *    em vez de literais espalhados pelo fonte.               *
+      *----------------------------------------------------------*
+       01  STAT-TABELA-DADOS.
+           05  FILLER PIC X(20) VALUE 'A EMPLOYEE_ACTIVE   '.
+           05  FILLER PIC X(20) VALUE 'I EMPLOYEE_INACTIVE '.
+           05  FILLER PIC X(20) VALUE 'P EMPLOYEE_PENDING  '.
+       01  STAT-TABELA REDEFINES STAT-TABELA-DADOS.
+           05  STAT-ENTRADA OCCURS 3 TIMES
+                                INDEXED BY STAT-IDX.
+               10  STAT-CODIGO          PIC X(01).
+               10  FILLER               PIC X(01).
+               10  STAT-MENSAGEM        PIC X(18).
