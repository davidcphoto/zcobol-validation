@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      *    EXCPFD - registro do log de excecoes compartilhado       *
+      *    Incluir dentro de FILE SECTION, logo apos o FD.          *
+      *----------------------------------------------------------*
+       FD  LOG-EXCECOES-GERAL.
+       01  REG-EXCECAO-GERAL.
+           05  EXC-PROGRAMA         PIC X(20).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EXC-PARAGRAFO        PIC X(30).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EXC-DATA             PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EXC-HORA             PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EXC-CODIGO           PIC 9(04).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  EXC-MENSAGEM         PIC X(40).
