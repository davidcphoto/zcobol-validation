@@ -0,0 +1,12 @@
+      *----------------------------------------------------------*
+      *    EXCPWS - campos de working-storage do log de excecoes    *
+      *    compartilhado. Incluir dentro de WORKING-STORAGE.        *
+      *    O chamador move o nome do paragrafo e o codigo/mensagem  *
+      *    de erro para os campos abaixo e executa PERFORM          *
+      *    GRAVAR-EXCECAO-GERAL (ver EXCPPRC).                      *
+      *----------------------------------------------------------*
+       01  WS-STATUS-EXCECOES-GERAL PIC XX.
+       01  WS-EXC-PROGRAMA          PIC X(20).
+       01  WS-EXC-PARAGRAFO         PIC X(30).
+       01  WS-EXC-CODIGO            PIC 9(04).
+       01  WS-EXC-MENSAGEM          PIC X(40).
