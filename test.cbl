@@ -1,8 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTPROG.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-TRANSACOES
+               ASSIGN TO "TRANPROG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRANSACOES.
+
+           SELECT ARQUIVO-DETALHE
+               ASSIGN TO "DETALHE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-DETALHE.
+
+           SELECT RELATORIO-INDICE
+               ASSIGN TO "IDXRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+           SELECT CARTAO-PARAMETROS
+               ASSIGN TO "PARMPROG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARM.
+
+           SELECT LOG-AUDITORIA
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDIT.
+
+           COPY EXCPSEL.
+           COPY RUNMDSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-TRANSACOES.
+       01  REG-TRANSACAO.
+           05  TRANS-CONTADOR       PIC 9(05).
+           05  FILLER               PIC X(75).
+
+       FD  ARQUIVO-DETALHE.
+       01  REG-DETALHE.
+           05  DET-CAMPO1           PIC X(10).
+           05  DET-CAMPO2           PIC 9(05).
+           05  DET-CAMPO3           PIC X(10).
+           05  DET-CAMPO4           PIC 9(05).
+
+       FD  RELATORIO-INDICE.
+       01  REG-RELATORIO-INDICE     PIC X(60).
+
+       FD  CARTAO-PARAMETROS.
+       01  REG-CARTAO-PARAMETROS.
+           05  PARM-QTD-LOOP-10     PIC 9(05).
+           05  PARM-LIMITE-INDICE   PIC 9(05).
+           05  FILLER               PIC X(70).
+
+       FD  LOG-AUDITORIA.
+       01  REG-LOG-AUDITORIA        PIC X(60).
+
+       COPY EXCPFD.
+       COPY RUNMDFD.
+
        WORKING-STORAGE SECTION.
+       COPY EXCPWS.
+       COPY RUNMDWS.
+
+       01  WS-STATUS-TRANSACOES     PIC XX.
+       01  WS-STATUS-DETALHE        PIC XX.
+       01  WS-STATUS-RELATORIO      PIC XX.
+       01  WS-STATUS-PARM           PIC XX.
+       01  WS-STATUS-AUDIT          PIC XX.
+       01  WS-EOF                   PIC X VALUE 'N'.
+
        01  WS-VARIAVEL-USADA        PIC X(10).
        01  WS-VARIAVEL-NAO-USADA    PIC X(10).
        01  WS-CONTADOR              PIC 9(05).
@@ -15,10 +84,140 @@
            05  WS-CAMPO3            PIC X(10).
            05  WS-CAMPO4            PIC 9(05).
 
+      *    Limites de loop lidos do cartao diario de parametros
+      *    (ver LER-PARAMETROS-DIARIOS); os defaults preservam o
+      *    comportamento historico quando o cartao nao existe.
+       01  WS-QTD-LOOP-10           PIC 9(05) VALUE 10.
+       01  WS-LIMITE-INDICE         PIC 9(05) VALUE 100.
+
+      *    Controle do relatorio paginado gerado a partir do loop
+      *    de WS-INDICE (antes um simples DISPLAY por iteracao).
+       01  WS-NUMERO-PAGINA         PIC 9(03) VALUE ZEROS.
+       01  WS-LINHAS-NA-PAGINA      PIC 9(02) VALUE ZEROS.
+       01  WS-MAX-LINHAS-PAGINA     PIC 9(02) VALUE 50.
+
+       01  WS-CABECALHO-INDICE.
+           05  FILLER               PIC X(30) VALUE
+               'RELATORIO DE INDICES - PAGINA'.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  WS-CAB-PAGINA        PIC ZZ9.
+
+       01  WS-LINHA-INDICE.
+           05  FILLER               PIC X(10) VALUE 'INDICE: '.
+           05  WS-DET-INDICE        PIC ZZZZ9.
+
+      *    Timestamp e dados de auditoria (branch-taken log).
+       01  WS-DATA-ATUAL            PIC 9(08).
+       01  WS-HORA-ATUAL            PIC 9(08).
+       01  WS-AUDIT-PARAGRAFO       PIC X(15).
+       01  WS-AUDIT-EVENTO          PIC X(08).
+       01  WS-LINHA-AUDITORIA.
+           05  AUDIT-PROGRAMA       PIC X(10) VALUE 'TESTPROG'.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AUDIT-DATA           PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AUDIT-HORA           PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AUDIT-PARAGRAFO      PIC X(15).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  AUDIT-EVENTO         PIC X(08).
+
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LER-PARAMETROS-DIARIOS.
+           PERFORM LER-MODO-EXECUCAO.
+           IF MODO-FIM-DE-MES
+               COMPUTE WS-QTD-LOOP-10 = WS-QTD-LOOP-10 * 3
+               COMPUTE WS-LIMITE-INDICE = WS-LIMITE-INDICE * 3
+               DISPLAY 'TESTPROG PROCESSAMENTO DE FIM DE MES'
+           END-IF.
+           PERFORM ABRIR-ARQUIVOS.
+
+           PERFORM UNTIL WS-EOF = 'S'
+               READ ARQUIVO-TRANSACOES
+                   AT END
+                       MOVE 'S' TO WS-EOF
+                   NOT AT END
+                       MOVE TRANS-CONTADOR TO WS-CONTADOR
+                       PERFORM PROCESSAR-TRANSACAO
+                           THRU PROCESSAR-TRANSACAO-EXIT
+               END-READ
+           END-PERFORM.
+
+           PERFORM FECHAR-ARQUIVOS.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    LER-PARAMETROS-DIARIOS                                  *
+      *    Bounds dos loops de SECAO-TESTES-HARDCODE (antes 10     *
+      *    TIMES e > 100 fixos no fonte) agora vem de um cartao    *
+      *    diario, permitindo ajuste de volume de fechamento sem   *
+      *    recompilar.                                             *
+      *----------------------------------------------------------*
+       LER-PARAMETROS-DIARIOS.
+           OPEN INPUT CARTAO-PARAMETROS.
+           IF WS-STATUS-PARM = '00'
+               READ CARTAO-PARAMETROS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-QTD-LOOP-10 NOT = ZEROS
+                           MOVE PARM-QTD-LOOP-10 TO WS-QTD-LOOP-10
+                       END-IF
+                       IF PARM-LIMITE-INDICE NOT = ZEROS
+                           MOVE PARM-LIMITE-INDICE TO WS-LIMITE-INDICE
+                       END-IF
+               END-READ
+               CLOSE CARTAO-PARAMETROS
+           END-IF.
+
+       LER-PARAMETROS-DIARIOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    ABRIR-ARQUIVOS / FECHAR-ARQUIVOS                        *
+      *----------------------------------------------------------*
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQUIVO-TRANSACOES.
+           IF WS-STATUS-TRANSACOES NOT = '00'
+               DISPLAY 'TESTPROG ERRO ABERTURA TRANPROG.DAT STATUS='
+                       WS-STATUS-TRANSACOES
+               MOVE 'TESTPROG'          TO WS-EXC-PROGRAMA
+               MOVE 'ABRIR-ARQUIVOS'    TO WS-EXC-PARAGRAFO
+               MOVE WS-STATUS-TRANSACOES TO WS-EXC-CODIGO
+               MOVE 'ERRO ABERTURA TRANPROG.DAT' TO WS-EXC-MENSAGEM
+               PERFORM GRAVAR-EXCECAO-GERAL
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQUIVO-DETALHE.
+           OPEN OUTPUT RELATORIO-INDICE.
+           OPEN OUTPUT LOG-AUDITORIA.
+
+       ABRIR-ARQUIVOS-EXIT.
+           EXIT.
+
+       FECHAR-ARQUIVOS.
+           CLOSE ARQUIVO-TRANSACOES.
+           CLOSE ARQUIVO-DETALHE.
+           CLOSE RELATORIO-INDICE.
+           CLOSE LOG-AUDITORIA.
+
+       FECHAR-ARQUIVOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    PROCESSAR-TRANSACAO ... PROCESSAR-TRANSACAO-EXIT        *
+      *    Todo o fluxo historico de TESTPROG (inclusive os GO TO  *
+      *    originais para SECAO-FINAL/SECAO-FIM) roda dentro deste *
+      *    intervalo de PERFORM THRU, uma vez por transacao lida   *
+      *    de ARQUIVO-TRANSACOES, no lugar do antigo WS-CONTADOR   *
+      *    fixo em 5.                                              *
+      *----------------------------------------------------------*
+       PROCESSAR-TRANSACAO.
            DISPLAY 'Teste sem IF - nao protegido'.
            DISPLAY 'Teste: ' WS-VARIAVEL-USADA.
-           MOVE 5 TO WS-CONTADOR.
 
            IF WS-CONTADOR < 10
               GO TO SECAO-FINAL
@@ -28,8 +227,11 @@
 
            IF WS-CONTADOR > 0
               DISPLAY 'Dentro de IF - protegido'
-              MOVE 'TESTE'       TO WS-CAMPO1
-              MOVE 10            TO WS-CAMPO2
+              MOVE 'TESTE'            TO WS-CAMPO1
+              MOVE 10                 TO WS-CAMPO2
+              MOVE 'SECUNDARIO'       TO WS-CAMPO3
+              MOVE WS-CONTADOR        TO WS-CAMPO4
+              PERFORM GRAVAR-DETALHE
            END-IF.
 
       *    Criacao de constantes:
@@ -41,17 +243,18 @@
 
            DISPLAY 'Outro display sem IF - nao protegido'.
 
-           GOTO SECAO-FIM.
-
+      *    Sem GO TO aqui - o fluxo cai em SECAO-TESTES-HARDCODE e
+      *    dali segue naturalmente para SECAO-FINAL/SECAO-FIM, senao
+      *    o relatorio paginado e o loop parametrizado abaixo nunca
+      *    executam.
        SECAO-TESTES-HARDCODE.
-      *    Teste de hardcode em PERFORM
-           PERFORM 10 TIMES
-              DISPLAY 'Loop iteration'
-           END-PERFORM.
+      *    Bound antes fixo em 10 TIMES - ver LER-PARAMETROS-DIARIOS
+           PERFORM GERAR-LINHA-LOOP WS-QTD-LOOP-10 TIMES.
 
-           PERFORM VARYING WS-INDICE FROM 1 BY 1 UNTIL WS-INDICE > 100
-              DISPLAY WS-INDICE
-           END-PERFORM.
+      *    Bound antes fixo em > 100 - ver LER-PARAMETROS-DIARIOS
+           PERFORM GERAR-LINHA-RELATORIO-INDICE
+               VARYING WS-INDICE FROM 1 BY 1
+               UNTIL WS-INDICE > WS-LIMITE-INDICE.
 
       *    Teste de hardcode em COMPUTE
            COMPUTE WS-RESULTADO = WS-CONTADOR * 5.
@@ -78,7 +281,114 @@
            MOVE 888 TO WS-CONTADOR.
 
        SECAO-FINAL.
+           MOVE 'SECAO-FINAL' TO WS-AUDIT-PARAGRAFO.
+           MOVE 'ENTRADA'     TO WS-AUDIT-EVENTO.
+           PERFORM GRAVAR-LINHA-AUDITORIA.
+
            DISPLAY 'Secao final'.
 
+           MOVE 'SECAO-FINAL' TO WS-AUDIT-PARAGRAFO.
+           MOVE 'SAIDA'       TO WS-AUDIT-EVENTO.
+           PERFORM GRAVAR-LINHA-AUDITORIA.
+
        SECAO-FIM.
-           STOP RUN.
+           MOVE 'SECAO-FIM' TO WS-AUDIT-PARAGRAFO.
+           MOVE 'ENTRADA'   TO WS-AUDIT-EVENTO.
+           PERFORM GRAVAR-LINHA-AUDITORIA.
+
+           MOVE 'SECAO-FIM' TO WS-AUDIT-PARAGRAFO.
+           MOVE 'SAIDA'     TO WS-AUDIT-EVENTO.
+           PERFORM GRAVAR-LINHA-AUDITORIA.
+
+           GO TO PROCESSAR-TRANSACAO-EXIT.
+
+       PROCESSAR-TRANSACAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-DETALHE                                          *
+      *    Grava WS-GRUPO-USADO e WS-GRUPO-NAO-USADO juntos no     *
+      *    arquivo de detalhe - os dois grupos mapeiam dados       *
+      *    reais e ambos merecem sair, nao so o primeiro.          *
+      *----------------------------------------------------------*
+       GRAVAR-DETALHE.
+           MOVE WS-CAMPO1 TO DET-CAMPO1.
+           MOVE WS-CAMPO2 TO DET-CAMPO2.
+           MOVE WS-CAMPO3 TO DET-CAMPO3.
+           MOVE WS-CAMPO4 TO DET-CAMPO4.
+           WRITE REG-DETALHE.
+
+       GRAVAR-DETALHE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GERAR-LINHA-LOOP                                        *
+      *----------------------------------------------------------*
+       GERAR-LINHA-LOOP.
+           DISPLAY 'Loop iteration'.
+
+       GERAR-LINHA-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GERAR-LINHA-RELATORIO-INDICE                            *
+      *    Substitui o antigo DISPLAY WS-INDICE por uma linha de   *
+      *    relatorio paginada, com cabecalho e quebra de pagina.   *
+      *----------------------------------------------------------*
+       GERAR-LINHA-RELATORIO-INDICE.
+           IF WS-LINHAS-NA-PAGINA = ZEROS
+                      OR WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO-INDICE
+           END-IF.
+
+           MOVE WS-INDICE TO WS-DET-INDICE.
+           MOVE SPACES TO REG-RELATORIO-INDICE.
+           WRITE REG-RELATORIO-INDICE FROM WS-LINHA-INDICE.
+           ADD 1 TO WS-LINHAS-NA-PAGINA.
+
+       GERAR-LINHA-RELATORIO-INDICE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    IMPRIMIR-CABECALHO-INDICE                                *
+      *----------------------------------------------------------*
+       IMPRIMIR-CABECALHO-INDICE.
+           ADD 1 TO WS-NUMERO-PAGINA.
+           MOVE WS-NUMERO-PAGINA TO WS-CAB-PAGINA.
+           MOVE SPACES TO REG-RELATORIO-INDICE.
+           WRITE REG-RELATORIO-INDICE FROM WS-CABECALHO-INDICE.
+           MOVE ZEROS TO WS-LINHAS-NA-PAGINA.
+
+       IMPRIMIR-CABECALHO-INDICE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-LINHA-AUDITORIA                                   *
+      *    Registra entrada/saida de SECAO-FINAL e SECAO-FIM com   *
+      *    timestamp, para reconstruir qual caminho um run seguiu. *
+      *----------------------------------------------------------*
+       GRAVAR-LINHA-AUDITORIA.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+           MOVE WS-DATA-ATUAL      TO AUDIT-DATA.
+           MOVE WS-HORA-ATUAL      TO AUDIT-HORA.
+           MOVE WS-AUDIT-PARAGRAFO TO AUDIT-PARAGRAFO.
+           MOVE WS-AUDIT-EVENTO    TO AUDIT-EVENTO.
+           WRITE REG-LOG-AUDITORIA FROM WS-LINHA-AUDITORIA.
+
+       GRAVAR-LINHA-AUDITORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-EXCECAO-GERAL                                    *
+      *    Log de excecoes compartilhado (EXCPPRC) entre TESTPROG, *
+      *    TESTFILE, TESTLINKAGE e TESTCURSOR.                     *
+      *----------------------------------------------------------*
+       COPY EXCPPRC.
+
+      *----------------------------------------------------------*
+      *    LER-MODO-EXECUCAO                                       *
+      *    Modo de execucao (normal x fim de mes) compartilhado    *
+      *    via RUNMDPRC com TESTFILE e TEST-CONSTANTS.             *
+      *----------------------------------------------------------*
+       COPY RUNMDPRC.
