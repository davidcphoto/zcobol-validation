@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-MERGE-EMPREGADOS.
+
+      *----------------------------------------------------------*
+      *    TEST-MERGE-EMPREGADOS                                   *
+      *    Cruza por EMPLOYEE_ID o extrato de empregados que        *
+      *    TESTCURSOR gera a partir de CURSOR-COMPLETO (EMPEXTR.DAT)*
+      *    com o arquivo indexado ARQUIVO-COMPLETO de TESTFILE      *
+      *    (COMPLETO.DAT), sinalizando empregados presentes em só   *
+      *    uma das duas fontes. A chave de ARQUIVO-COMPLETO         *
+      *    (COMPLETO-CHAVE, X(10)) e comparada com EMPLOYEE_ID      *
+      *    convertido para o mesmo formato zero-padded, ja que      *
+      *    COMPLETO.DAT nao carrega um EMPLOYEE_ID nativo - e a     *
+      *    unica chave existente em TESTFILE para este cruzamento.  *
+      *    O extrato de TESTCURSOR nao vem ordenado por EMPLOYEE_ID *
+      *    (o cursor ordena por DEPARTMENT, EMPLOYEE_ID), por isso  *
+      *    e ordenado aqui antes do casamento sequencial com        *
+      *    ARQUIVO-COMPLETO, que ja e lido em ordem de chave por    *
+      *    ser um arquivo indexado.                                 *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO-EMPREGADOS
+               ASSIGN TO "EMPEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXTRATO.
+
+           SELECT EXTRATO-ORDENADO
+               ASSIGN TO "EMPSRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ORDENADO.
+
+           SELECT SORT-EMPREGADOS
+               ASSIGN TO "MRGWORK.DAT".
+
+           SELECT ARQUIVO-COMPLETO
+               ASSIGN TO "COMPLETO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COMPLETO-CHAVE
+               FILE STATUS IS WS-STATUS-COMPLETO.
+
+           SELECT RELATORIO-MERGE
+               ASSIGN TO "MERGEOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+           COPY EXCPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRATO-EMPREGADOS.
+       01  REG-EXTRATO-EMPREGADO.
+           05  EXT-EMPLOYEE-ID          PIC 9(05).
+           05  EXT-EMPLOYEE-NAME        PIC X(50).
+           05  EXT-EMPLOYEE-SALARY      PIC 9(07)V99.
+           05  EXT-EMPLOYEE-DEPARTMENT  PIC X(10).
+
+       FD  EXTRATO-ORDENADO.
+       01  REG-EXTRATO-ORDENADO.
+           05  ORD-EMPLOYEE-ID          PIC 9(05).
+           05  ORD-EMPLOYEE-NAME        PIC X(50).
+           05  ORD-EMPLOYEE-SALARY      PIC 9(07)V99.
+           05  ORD-EMPLOYEE-DEPARTMENT  PIC X(10).
+
+       SD  SORT-EMPREGADOS.
+       01  SORT-REG-EMPREGADO.
+           05  SORT-EMPLOYEE-ID         PIC 9(05).
+           05  SORT-EMPLOYEE-NAME       PIC X(50).
+           05  SORT-EMPLOYEE-SALARY     PIC 9(07)V99.
+           05  SORT-EMPLOYEE-DEPARTMENT PIC X(10).
+
+      *    Chave de 10 posicoes usada para acesso indexado; os 90
+      *    bytes restantes preservam o conteudo original do
+      *    registro completo (mesmo layout de TESTFILE).
+       FD  ARQUIVO-COMPLETO.
+       01  REG-COMPLETO.
+           05  COMPLETO-CHAVE       PIC X(10).
+           05  CAMPO-COMPLETO       PIC X(90).
+
+       FD  RELATORIO-MERGE.
+       01  REG-RELATORIO-MERGE      PIC X(80).
+
+       COPY EXCPFD.
+
+       WORKING-STORAGE SECTION.
+       COPY EXCPWS.
+
+       01  WS-STATUS-EXTRATO        PIC XX.
+       01  WS-STATUS-ORDENADO       PIC XX.
+       01  WS-STATUS-COMPLETO       PIC XX.
+       01  WS-STATUS-RELATORIO      PIC XX.
+
+       01  WS-EOF-EMPREGADOS        PIC X VALUE 'N'.
+       01  WS-EOF-COMPLETO          PIC X VALUE 'N'.
+
+      *    Intermediario numerico para converter ORD-EMPLOYEE-ID
+      *    (PIC 9(05)) em WS-CHAVE-EMPREGADO (PIC X(10)) com
+      *    zero-padding, ja que um MOVE numerico-alfanumerico
+      *    direto justificaria a esquerda em vez de completar com
+      *    zeros a esquerda (ver CASAR-REGISTROS).
+       01  WS-CHAVE-EMPREGADO-NUM   PIC 9(10).
+       01  WS-CHAVE-EMPREGADO       PIC X(10).
+       01  WS-QTD-CASADOS           PIC 9(05) VALUE ZEROS.
+       01  WS-QTD-SOMENTE-DB2       PIC 9(05) VALUE ZEROS.
+       01  WS-QTD-SOMENTE-ARQUIVO   PIC 9(05) VALUE ZEROS.
+
+       01  WS-LINHA-MERGE.
+           05  FILLER               PIC X(15) VALUE SPACES.
+           05  MRG-CHAVE            PIC X(10).
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  MRG-SITUACAO         PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO RETURN-CODE.
+           SORT SORT-EMPREGADOS
+               ON ASCENDING KEY SORT-EMPLOYEE-ID
+               USING EXTRATO-EMPREGADOS
+               GIVING EXTRATO-ORDENADO.
+
+           PERFORM ABRIR-ARQUIVOS-MERGE.
+           PERFORM AVANCAR-EMPREGADO.
+           PERFORM AVANCAR-COMPLETO.
+
+           PERFORM CASAR-REGISTROS
+               UNTIL WS-EOF-EMPREGADOS = 'S' AND WS-EOF-COMPLETO = 'S'.
+
+           PERFORM FECHAR-ARQUIVOS-MERGE.
+
+           IF WS-QTD-SOMENTE-DB2 > 0 OR WS-QTD-SOMENTE-ARQUIVO > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           DISPLAY 'TEST-MERGE-EMPREGADOS CASADOS.........: '
+                   WS-QTD-CASADOS.
+           DISPLAY 'TEST-MERGE-EMPREGADOS SOMENTE DB2.....: '
+                   WS-QTD-SOMENTE-DB2.
+           DISPLAY 'TEST-MERGE-EMPREGADOS SOMENTE ARQUIVO.: '
+                   WS-QTD-SOMENTE-ARQUIVO.
+
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *    ABRIR-ARQUIVOS-MERGE / FECHAR-ARQUIVOS-MERGE             *
+      *----------------------------------------------------------*
+       ABRIR-ARQUIVOS-MERGE.
+           OPEN INPUT EXTRATO-ORDENADO.
+           IF WS-STATUS-ORDENADO NOT = '00'
+               MOVE 'TEST-MERGE-EMPREGADOS'  TO WS-EXC-PROGRAMA
+               MOVE 'ABRIR-ARQUIVOS-MERGE'   TO WS-EXC-PARAGRAFO
+               MOVE WS-STATUS-ORDENADO       TO WS-EXC-CODIGO
+               MOVE 'ERRO ABERTURA EMPSRT.DAT' TO WS-EXC-MENSAGEM
+               PERFORM GRAVAR-EXCECAO-GERAL
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT ARQUIVO-COMPLETO.
+           IF WS-STATUS-COMPLETO NOT = '00'
+               MOVE 'TEST-MERGE-EMPREGADOS'  TO WS-EXC-PROGRAMA
+               MOVE 'ABRIR-ARQUIVOS-MERGE'   TO WS-EXC-PARAGRAFO
+               MOVE WS-STATUS-COMPLETO       TO WS-EXC-CODIGO
+               MOVE 'ERRO ABERTURA COMPLETO.DAT' TO WS-EXC-MENSAGEM
+               PERFORM GRAVAR-EXCECAO-GERAL
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RELATORIO-MERGE.
+           IF WS-STATUS-RELATORIO NOT = '00'
+               MOVE 'TEST-MERGE-EMPREGADOS'  TO WS-EXC-PROGRAMA
+               MOVE 'ABRIR-ARQUIVOS-MERGE'   TO WS-EXC-PARAGRAFO
+               MOVE WS-STATUS-RELATORIO      TO WS-EXC-CODIGO
+               MOVE 'ERRO ABERTURA MERGEOUT.DAT' TO WS-EXC-MENSAGEM
+               PERFORM GRAVAR-EXCECAO-GERAL
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       ABRIR-ARQUIVOS-MERGE-EXIT.
+           EXIT.
+
+       FECHAR-ARQUIVOS-MERGE.
+           CLOSE EXTRATO-ORDENADO.
+           CLOSE ARQUIVO-COMPLETO.
+           CLOSE RELATORIO-MERGE.
+
+       FECHAR-ARQUIVOS-MERGE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    AVANCAR-EMPREGADO                                       *
+      *----------------------------------------------------------*
+       AVANCAR-EMPREGADO.
+           READ EXTRATO-ORDENADO
+               AT END
+                   MOVE 'S' TO WS-EOF-EMPREGADOS
+           END-READ.
+
+       AVANCAR-EMPREGADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    AVANCAR-COMPLETO                                        *
+      *----------------------------------------------------------*
+       AVANCAR-COMPLETO.
+           READ ARQUIVO-COMPLETO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-COMPLETO
+           END-READ.
+
+       AVANCAR-COMPLETO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    CASAR-REGISTROS                                          *
+      *    Um passo classico de match/merge: avanca o lado com a   *
+      *    menor chave ate as duas fontes se esgotarem.             *
+      *----------------------------------------------------------*
+       CASAR-REGISTROS.
+           MOVE ORD-EMPLOYEE-ID     TO WS-CHAVE-EMPREGADO-NUM.
+           MOVE WS-CHAVE-EMPREGADO-NUM TO WS-CHAVE-EMPREGADO.
+
+           EVALUATE TRUE
+               WHEN WS-EOF-EMPREGADOS = 'S'
+                   PERFORM REGISTRAR-SOMENTE-ARQUIVO
+                   PERFORM AVANCAR-COMPLETO
+               WHEN WS-EOF-COMPLETO = 'S'
+                   PERFORM REGISTRAR-SOMENTE-DB2
+                   PERFORM AVANCAR-EMPREGADO
+               WHEN WS-CHAVE-EMPREGADO = COMPLETO-CHAVE
+                   PERFORM REGISTRAR-CASADO
+                   PERFORM AVANCAR-EMPREGADO
+                   PERFORM AVANCAR-COMPLETO
+               WHEN WS-CHAVE-EMPREGADO < COMPLETO-CHAVE
+                   PERFORM REGISTRAR-SOMENTE-DB2
+                   PERFORM AVANCAR-EMPREGADO
+               WHEN OTHER
+                   PERFORM REGISTRAR-SOMENTE-ARQUIVO
+                   PERFORM AVANCAR-COMPLETO
+           END-EVALUATE.
+
+       CASAR-REGISTROS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    REGISTRAR-CASADO / REGISTRAR-SOMENTE-DB2 /               *
+      *    REGISTRAR-SOMENTE-ARQUIVO                                 *
+      *----------------------------------------------------------*
+       REGISTRAR-CASADO.
+           MOVE WS-CHAVE-EMPREGADO TO MRG-CHAVE.
+           MOVE 'CASADO'           TO MRG-SITUACAO.
+           WRITE REG-RELATORIO-MERGE FROM WS-LINHA-MERGE.
+           ADD 1 TO WS-QTD-CASADOS.
+
+       REGISTRAR-CASADO-EXIT.
+           EXIT.
+
+       REGISTRAR-SOMENTE-DB2.
+           IF WS-EOF-EMPREGADOS NOT = 'S'
+               MOVE WS-CHAVE-EMPREGADO TO MRG-CHAVE
+               MOVE 'SOMENTE DB2'      TO MRG-SITUACAO
+               WRITE REG-RELATORIO-MERGE FROM WS-LINHA-MERGE
+               ADD 1 TO WS-QTD-SOMENTE-DB2
+           END-IF.
+
+       REGISTRAR-SOMENTE-DB2-EXIT.
+           EXIT.
+
+       REGISTRAR-SOMENTE-ARQUIVO.
+           IF WS-EOF-COMPLETO NOT = 'S'
+               MOVE COMPLETO-CHAVE    TO MRG-CHAVE
+               MOVE 'SOMENTE ARQUIVO' TO MRG-SITUACAO
+               WRITE REG-RELATORIO-MERGE FROM WS-LINHA-MERGE
+               ADD 1 TO WS-QTD-SOMENTE-ARQUIVO
+           END-IF.
+
+       REGISTRAR-SOMENTE-ARQUIVO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *    GRAVAR-EXCECAO-GERAL                                    *
+      *    Log de excecoes compartilhado (EXCPPRC).                 *
+      *----------------------------------------------------------*
+       COPY EXCPPRC.
